@@ -0,0 +1,361 @@
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM-ID:    DL100MNT                                    *
+000040*    AUTHOR:        J. MEDILE                                   *
+000050*    INSTALLATION:  DL100 BATCH CONTROL SYSTEM                  *
+000060*    DATE-WRITTEN:  2026-08-09                                  *
+000070*    DATE-COMPILED: 2026-08-09                                  *
+000080*                                                                *
+000090*    DESCRIPTION:   ONLINE MAINTENANCE TRANSACTION FOR THE       *
+000100*                   DL100CTL CONTROL FILE.  LETS AN OPERATOR     *
+000110*                   ADD, CHANGE, OR INQUIRE THE CONTROL CODE     *
+000120*                   THRESHOLD AND CHECKPOINT INTERVAL WITHOUT A  *
+000130*                   PROGRAM CHANGE AND RECOMPILE, AND WRITES A   *
+000140*                   DATED CHANGE-LOG RECORD FOR EVERY UPDATE.    *
+000150*                                                                *
+000160*    MODIFICATION HISTORY                                       *
+000170*    ----------------------------------------------------------  *
+000180*    DATE       INIT   DESCRIPTION                               *
+000190*    ---------- ----   ---------------------------------------- *
+000200*    2026-08-09 JPM    INITIAL VERSION.                         *
+000202*    2026-08-09 JPM    NEW THRESHOLD/CHECKPOINT ENTRIES ARE NOW  *
+000204*                      VALIDATED NUMERIC BEFORE BEING MOVED INTO *
+000206*                      DL100C-THRESHOLD/DL100C-CKPT-INTERVAL -   *
+000208*                      A NON-NUMERIC ENTRY NOW FAILS THE ADD OR  *
+000210*                      CHANGE WITH A MESSAGE INSTEAD OF LOADING  *
+000212*                      GARBAGE INTO A NUMERIC CONTROL FIELD.     *
+000214*                                                                *
+000220******************************************************************
+000230 IDENTIFICATION DIVISION.
+000240 PROGRAM-ID. DL100MNT.
+000250 AUTHOR. J. MEDILE.
+000260 INSTALLATION. DL100 BATCH CONTROL SYSTEM.
+000270 DATE-WRITTEN. 2026-08-09.
+000280 DATE-COMPILED. 2026-08-09.
+000290*
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER. IBM-370.
+000330 OBJECT-COMPUTER. IBM-370.
+000340*
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT CONTROL-FILE ASSIGN TO DL100CTL
+000380         ORGANIZATION IS INDEXED
+000390         ACCESS MODE IS DYNAMIC
+000400         RECORD KEY IS DL100C-CONTROL-ID
+000410         FILE STATUS IS WS-CONTROL-STATUS.
+000420*
+000430     SELECT LOG-FILE ASSIGN TO DL100LOG
+000440         ORGANIZATION IS SEQUENTIAL
+000450         FILE STATUS IS WS-LOG-STATUS.
+000460*
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD  CONTROL-FILE
+000500     RECORDING MODE IS F
+000510     LABEL RECORDS ARE STANDARD.
+000520     COPY DL100C.
+000530*
+000540 FD  LOG-FILE
+000550     RECORDING MODE IS F
+000560     LABEL RECORDS ARE STANDARD.
+000570     COPY DL100L.
+000580*
+000590 WORKING-STORAGE SECTION.
+000600******************************************************************
+000610*    WORKING STORAGE - SWITCHES AND STATUS                       *
+000620******************************************************************
+000630 77  WS-CONTROL-STATUS           PIC X(02) VALUE SPACES.
+000640     88  WS-CONTROL-OK               VALUE '00'.
+000650     88  WS-CONTROL-NOT-FOUND        VALUE '23'.
+000660*
+000670 77  WS-LOG-STATUS               PIC X(02) VALUE SPACES.
+000680     88  WS-LOG-OK                   VALUE '00'.
+000690*
+000700 01  WS-EXIT-SWITCH              PIC X(01) VALUE 'N'.
+000710     88  WS-EXIT-REQUESTED           VALUE 'Y'.
+000720*
+000730******************************************************************
+000740*    WORKING STORAGE - SCREEN WORK FIELDS                        *
+000750******************************************************************
+000760 01  WS-SCR-FUNCTION             PIC X(01) VALUE SPACE.
+000770 01  WS-SCR-OPERATOR-ID          PIC X(08) VALUE SPACES.
+000780 01  WS-SCR-CURR-THRESHOLD       PIC 9(02) VALUE ZERO.
+000790 01  WS-SCR-CURR-CKPT            PIC 9(05) VALUE ZERO.
+000800 01  WS-SCR-NEW-THRESHOLD        PIC X(02) VALUE SPACES.
+000810 01  WS-SCR-NEW-CKPT             PIC X(05) VALUE SPACES.
+000820 01  WS-SCR-VALID-SWITCH         PIC X(01) VALUE 'Y'.
+000830     88  WS-SCR-INPUT-VALID          VALUE 'Y'.
+000840 01  WS-SCR-MESSAGE              PIC X(40) VALUE SPACES.
+000850*
+000860******************************************************************
+000870*    WORKING STORAGE - CHANGE-LOG WORK FIELDS                    *
+000880******************************************************************
+000890 01  WS-LOG-FUNCTION             PIC X(01) VALUE SPACE.
+000900 01  WS-LOG-OLD-THRESHOLD        PIC 9(02) VALUE ZERO.
+000910 01  WS-LOG-NEW-THRESHOLD        PIC 9(02) VALUE ZERO.
+000920 01  WS-LOG-OLD-CKPT             PIC 9(05) VALUE ZERO.
+000930 01  WS-LOG-NEW-CKPT             PIC 9(05) VALUE ZERO.
+000940*
+000950 SCREEN SECTION.
+000960 01  WS-MAINT-SCREEN.
+000970     05  BLANK SCREEN.
+000980     05  LINE 01 COLUMN 01
+000990         VALUE 'DL100MNT - DL100 CONTROL FILE MAINTENANCE'.
+001000     05  LINE 03 COLUMN 01
+001010         VALUE 'FUNCTION (A=ADD,C=CHANGE,I=INQUIRE,X=EXIT):'.
+001020     05  LINE 03 COLUMN 50 PIC X(01) TO WS-SCR-FUNCTION.
+001030     05  LINE 05 COLUMN 01 VALUE 'OPERATOR ID:'.
+001040     05  LINE 05 COLUMN 20 PIC X(08) TO WS-SCR-OPERATOR-ID.
+001050     05  LINE 07 COLUMN 01 VALUE 'CURRENT THRESHOLD:'.
+001060     05  LINE 07 COLUMN 25 PIC Z9 FROM WS-SCR-CURR-THRESHOLD.
+001070     05  LINE 08 COLUMN 01 VALUE 'CURRENT CHECKPOINT INTERVAL:'.
+001080     05  LINE 08 COLUMN 35 PIC ZZZZ9 FROM WS-SCR-CURR-CKPT.
+001090     05  LINE 10 COLUMN 01
+001100         VALUE 'NEW THRESHOLD (BLANK = NO CHANGE):'.
+001110     05  LINE 10 COLUMN 40 PIC X(02) TO WS-SCR-NEW-THRESHOLD.
+001120     05  LINE 11 COLUMN 01
+001130         VALUE 'NEW CKPT INTERVAL (BLANK = NO CHANGE):'.
+001140     05  LINE 11 COLUMN 45 PIC X(05) TO WS-SCR-NEW-CKPT.
+001150     05  LINE 13 COLUMN 01 PIC X(40) FROM WS-SCR-MESSAGE.
+001160*
+001170 PROCEDURE DIVISION.
+001180******************************************************************
+001190*    0000-MAINLINE                                               *
+001200******************************************************************
+001210 0000-MAINLINE.
+001220     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001230     PERFORM 2000-PROCESS-FUNCTION THRU 2000-EXIT
+001240         UNTIL WS-EXIT-REQUESTED.
+001250     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001260     STOP RUN.
+001270*
+001280******************************************************************
+001290*    1000-INITIALIZE - OPEN THE CONTROL FILE AND CHANGE-LOG      *
+001300******************************************************************
+001310 1000-INITIALIZE.
+001320     OPEN I-O CONTROL-FILE.
+001330     IF NOT WS-CONTROL-OK
+001340         DISPLAY 'DL100MNT: UNABLE TO OPEN DL100CTL, STATUS = '
+001350             WS-CONTROL-STATUS
+001360         MOVE 'Y' TO WS-EXIT-SWITCH
+001370     END-IF.
+001380     OPEN EXTEND LOG-FILE.
+001390     IF NOT WS-LOG-OK
+001400         DISPLAY 'DL100MNT: UNABLE TO OPEN DL100LOG, STATUS = '
+001410             WS-LOG-STATUS
+001420         MOVE 'Y' TO WS-EXIT-SWITCH
+001430     END-IF.
+001440 1000-EXIT.
+001450     EXIT.
+001460*
+001470******************************************************************
+001480*    2000-PROCESS-FUNCTION - PAINT THE MAINTENANCE SCREEN,       *
+001490*                            ACCEPT THE OPERATOR'S INPUT AND     *
+001500*                            ROUTE TO THE REQUESTED FUNCTION     *
+001510******************************************************************
+001520 2000-PROCESS-FUNCTION.
+001530     MOVE SPACES TO WS-SCR-FUNCTION WS-SCR-OPERATOR-ID
+001540         WS-SCR-NEW-THRESHOLD WS-SCR-NEW-CKPT WS-SCR-MESSAGE.
+001550     PERFORM 2100-LOAD-CURRENT-VALUES THRU 2100-EXIT.
+001560     DISPLAY WS-MAINT-SCREEN.
+001570     ACCEPT WS-MAINT-SCREEN.
+001580     EVALUATE WS-SCR-FUNCTION
+001590         WHEN 'A'
+001600             PERFORM 3000-ADD-RECORD THRU 3000-EXIT
+001610         WHEN 'C'
+001620             PERFORM 3100-CHANGE-RECORD THRU 3100-EXIT
+001630         WHEN 'I'
+001640             PERFORM 3200-INQUIRE-RECORD THRU 3200-EXIT
+001650         WHEN 'X'
+001660             MOVE 'Y' TO WS-EXIT-SWITCH
+001670         WHEN OTHER
+001680             DISPLAY 'DL100MNT: INVALID FUNCTION - '
+001690                 WS-SCR-FUNCTION
+001700     END-EVALUATE.
+001710 2000-EXIT.
+001720     EXIT.
+001730*
+001740******************************************************************
+001750*    2100-LOAD-CURRENT-VALUES - DISPLAY THE CURRENTLY-STORED     *
+001760*                               THRESHOLD AND CHECKPOINT         *
+001770*                               INTERVAL, IF A RECORD EXISTS     *
+001780******************************************************************
+001790 2100-LOAD-CURRENT-VALUES.
+001800     MOVE 'DL100CTL' TO DL100C-CONTROL-ID.
+001810     READ CONTROL-FILE
+001820         INVALID KEY
+001830             MOVE ZERO TO WS-SCR-CURR-THRESHOLD WS-SCR-CURR-CKPT
+001840         NOT INVALID KEY
+001850             MOVE DL100C-THRESHOLD TO WS-SCR-CURR-THRESHOLD
+001860             MOVE DL100C-CKPT-INTERVAL TO WS-SCR-CURR-CKPT
+001870     END-READ.
+001880 2100-EXIT.
+001890     EXIT.
+001900*
+001910******************************************************************
+001920*    2800-WRITE-LOG - APPEND ONE CHANGE-LOG RECORD FOR THE       *
+001930*                     FUNCTION JUST PERFORMED                    *
+001940******************************************************************
+001950 2800-WRITE-LOG.
+001960     ACCEPT DL100L-LOG-DATE FROM DATE YYYYMMDD.
+001970     ACCEPT DL100L-LOG-TIME FROM TIME.
+001980     MOVE WS-SCR-OPERATOR-ID TO DL100L-OPERATOR-ID.
+001990     MOVE WS-LOG-FUNCTION TO DL100L-FUNCTION-CODE.
+002000     MOVE WS-LOG-OLD-THRESHOLD TO DL100L-OLD-THRESHOLD.
+002010     MOVE WS-LOG-NEW-THRESHOLD TO DL100L-NEW-THRESHOLD.
+002020     MOVE WS-LOG-OLD-CKPT TO DL100L-OLD-CKPT-INTERVAL.
+002030     MOVE WS-LOG-NEW-CKPT TO DL100L-NEW-CKPT-INTERVAL.
+002040     WRITE DL100L-LOG-RECORD.
+002050 2800-EXIT.
+002060     EXIT.
+002070*
+002080******************************************************************
+002090*    3000-ADD-RECORD - CREATE THE CONTROL RECORD WHEN NONE       *
+002100*                      EXISTS YET                                *
+002110******************************************************************
+002120 3000-ADD-RECORD.
+002130     MOVE 'DL100CTL' TO DL100C-CONTROL-ID.
+002140     READ CONTROL-FILE
+002150         INVALID KEY
+002160             PERFORM 3010-CREATE-NEW-RECORD THRU 3010-EXIT
+002170         NOT INVALID KEY
+002180             MOVE 'RECORD ALREADY EXISTS - USE CHANGE'
+002190                 TO WS-SCR-MESSAGE
+002200     END-READ.
+002210 3000-EXIT.
+002220     EXIT.
+002230*
+002240******************************************************************
+002250*    3010-CREATE-NEW-RECORD - WRITE THE FIRST DL100CTL RECORD    *
+002260*                             AND LOG THE ADD                    *
+002270******************************************************************
+002280 3010-CREATE-NEW-RECORD.
+002290     MOVE 'DL100CTL' TO DL100C-CONTROL-ID.
+002300     MOVE 'Y' TO WS-SCR-VALID-SWITCH.
+002310     IF WS-SCR-NEW-THRESHOLD = SPACES
+002320         MOVE 10 TO DL100C-THRESHOLD
+002330     ELSE
+002340         IF WS-SCR-NEW-THRESHOLD IS NUMERIC
+002350             MOVE WS-SCR-NEW-THRESHOLD TO DL100C-THRESHOLD
+002360         ELSE
+002370             MOVE 'N' TO WS-SCR-VALID-SWITCH
+002380             MOVE 'INVALID THRESHOLD - MUST BE NUMERIC'
+002390                 TO WS-SCR-MESSAGE
+002400         END-IF
+002410     END-IF.
+002420     IF WS-SCR-NEW-CKPT = SPACES
+002430         MOVE 1000 TO DL100C-CKPT-INTERVAL
+002440     ELSE
+002450         IF WS-SCR-NEW-CKPT IS NUMERIC
+002460             MOVE WS-SCR-NEW-CKPT TO DL100C-CKPT-INTERVAL
+002470         ELSE
+002480             MOVE 'N' TO WS-SCR-VALID-SWITCH
+002490             MOVE 'INVALID CHECKPOINT INTERVAL - MUST BE NUMERIC'
+002500                 TO WS-SCR-MESSAGE
+002510         END-IF
+002520     END-IF.
+002530     IF WS-SCR-INPUT-VALID
+002540         WRITE DL100C-CONTROL-RECORD
+002550             INVALID KEY
+002560                 MOVE 'ADD FAILED' TO WS-SCR-MESSAGE
+002570             NOT INVALID KEY
+002580                 MOVE ZERO TO WS-LOG-OLD-THRESHOLD WS-LOG-OLD-CKPT
+002590                 MOVE DL100C-THRESHOLD TO WS-LOG-NEW-THRESHOLD
+002600                 MOVE DL100C-CKPT-INTERVAL TO WS-LOG-NEW-CKPT
+002610                 MOVE 'A' TO WS-LOG-FUNCTION
+002620                 PERFORM 2800-WRITE-LOG THRU 2800-EXIT
+002630                 MOVE 'RECORD ADDED' TO WS-SCR-MESSAGE
+002640         END-WRITE
+002650     END-IF.
+002660 3010-EXIT.
+002670     EXIT.
+002680*
+002690******************************************************************
+002700*    3100-CHANGE-RECORD - UPDATE THE EXISTING CONTROL RECORD     *
+002710******************************************************************
+002720 3100-CHANGE-RECORD.
+002730     MOVE 'DL100CTL' TO DL100C-CONTROL-ID.
+002740     READ CONTROL-FILE
+002750         INVALID KEY
+002760             MOVE 'NO RECORD ON FILE - USE ADD' TO WS-SCR-MESSAGE
+002770         NOT INVALID KEY
+002780             PERFORM 3110-APPLY-CHANGE THRU 3110-EXIT
+002790     END-READ.
+002800 3100-EXIT.
+002810     EXIT.
+002820*
+002830******************************************************************
+002840*    3110-APPLY-CHANGE - REWRITE THE CONTROL RECORD WITH ANY     *
+002850*                        NEW VALUES SUPPLIED, AND LOG THE CHANGE *
+002860******************************************************************
+002870 3110-APPLY-CHANGE.
+002880     MOVE DL100C-THRESHOLD TO WS-LOG-OLD-THRESHOLD.
+002890     MOVE DL100C-CKPT-INTERVAL TO WS-LOG-OLD-CKPT.
+002900     MOVE 'Y' TO WS-SCR-VALID-SWITCH.
+002910     IF WS-SCR-NEW-THRESHOLD NOT = SPACES
+002920         IF WS-SCR-NEW-THRESHOLD IS NUMERIC
+002930             MOVE WS-SCR-NEW-THRESHOLD TO DL100C-THRESHOLD
+002940         ELSE
+002950             MOVE 'N' TO WS-SCR-VALID-SWITCH
+002960             MOVE 'INVALID THRESHOLD - MUST BE NUMERIC'
+002970                 TO WS-SCR-MESSAGE
+002980         END-IF
+002990     END-IF.
+003000     IF WS-SCR-NEW-CKPT NOT = SPACES
+003010         IF WS-SCR-NEW-CKPT IS NUMERIC
+003020             MOVE WS-SCR-NEW-CKPT TO DL100C-CKPT-INTERVAL
+003030         ELSE
+003040             MOVE 'N' TO WS-SCR-VALID-SWITCH
+003050             MOVE 'INVALID CHECKPOINT INTERVAL - MUST BE NUMERIC'
+003060                 TO WS-SCR-MESSAGE
+003070         END-IF
+003080     END-IF.
+003090     IF WS-SCR-INPUT-VALID
+003100         REWRITE DL100C-CONTROL-RECORD
+003110             INVALID KEY
+003120                 MOVE 'CHANGE FAILED' TO WS-SCR-MESSAGE
+003130             NOT INVALID KEY
+003140                 MOVE DL100C-THRESHOLD TO WS-LOG-NEW-THRESHOLD
+003150                 MOVE DL100C-CKPT-INTERVAL TO WS-LOG-NEW-CKPT
+003160                 MOVE 'C' TO WS-LOG-FUNCTION
+003170                 PERFORM 2800-WRITE-LOG THRU 2800-EXIT
+003180                 MOVE 'RECORD CHANGED' TO WS-SCR-MESSAGE
+003190         END-REWRITE
+003200     END-IF.
+003210 3110-EXIT.
+003220     EXIT.
+003230*
+003240******************************************************************
+003250*    3200-INQUIRE-RECORD - DISPLAY THE CURRENT VALUES AND LOG    *
+003260*                          THE INQUIRY                           *
+003270******************************************************************
+003280 3200-INQUIRE-RECORD.
+003290     MOVE 'DL100CTL' TO DL100C-CONTROL-ID.
+003300     READ CONTROL-FILE
+003310         INVALID KEY
+003320             MOVE 'NO RECORD ON FILE' TO WS-SCR-MESSAGE
+003330         NOT INVALID KEY
+003340             MOVE 'CURRENT VALUES DISPLAYED ABOVE'
+003350                 TO WS-SCR-MESSAGE
+003360             MOVE DL100C-THRESHOLD TO WS-LOG-OLD-THRESHOLD
+003370             MOVE DL100C-THRESHOLD TO WS-LOG-NEW-THRESHOLD
+003380             MOVE DL100C-CKPT-INTERVAL TO WS-LOG-OLD-CKPT
+003390             MOVE DL100C-CKPT-INTERVAL TO WS-LOG-NEW-CKPT
+003400             MOVE 'I' TO WS-LOG-FUNCTION
+003410             PERFORM 2800-WRITE-LOG THRU 2800-EXIT
+003420     END-READ.
+003430 3200-EXIT.
+003440     EXIT.
+003450*
+003460******************************************************************
+003470*    9000-TERMINATE - CLOSE THE CONTROL FILE AND CHANGE-LOG      *
+003480******************************************************************
+003490 9000-TERMINATE.
+003500     CLOSE CONTROL-FILE, LOG-FILE.
+003510     DISPLAY 'DL100MNT: SESSION ENDED'.
+003520 9000-EXIT.
+003530     EXIT.
+003540*
+003550 END PROGRAM DL100MNT.
