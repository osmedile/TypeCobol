@@ -0,0 +1,711 @@
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM-ID:    IFTHEN                                       *
+000040*    AUTHOR:        J. MEDILE                                    *
+000050*    INSTALLATION:  DL100 BATCH CONTROL SYSTEM                   *
+000060*    DATE-WRITTEN:  2024-01-05                                   *
+000070*    DATE-COMPILED: 2026-08-09                                   *
+000080*                                                                *
+000090*    DESCRIPTION:   READS THE DL100 TRANSACTION FILE AND, FOR    *
+000100*                   EACH RECORD, COMPARES ITS CONTROL CODE       *
+000110*                   FIELD A AGAINST THE INSTALLATION'S           *
+000120*                   "CORRECT" VALUE, PRODUCING A PRINTED REPORT. *
+000130*                                                                *
+000140*    MODIFICATION HISTORY                                       *
+000150*    ----------------------------------------------------------  *
+000160*    DATE       INIT   DESCRIPTION                               *
+000170*    ---------- ----   ---------------------------------------- *
+000180*    2026-08-09 JPM    COMPARE VALUE NO LONGER HARD-CODED.       *
+000190*                      NOW READ FROM THE DL100 CONTROL FILE      *
+000200*                      (COPYBOOK DL100C) AT START OF RUN SO OPS  *
+000210*                      CAN CHANGE THE THRESHOLD WITHOUT A        *
+000220*                      RECOMPILE.                                *
+000230*    2026-08-09 JPM    CONVERTED FROM A ONE-SHOT, ONE-FIELD      *
+000240*                      PROGRAM INTO A REAL BATCH JOB.  A IS NOW  *
+000250*                      LOADED ONCE PER RECORD FROM A NEW         *
+000260*                      SEQUENTIAL TRANSACTION FILE (DL100TRN)    *
+000270*                      AND THE OLD IF/ELSE RUNS ONCE PER RECORD  *
+000280*                      UNTIL END OF FILE INSTEAD OF ONCE TOTAL.  *
+000290*    2026-08-09 JPM    REPLACED THE SYSOUT DISPLAY LINES WITH A  *
+000300*                      PAGINATED DL100RPT REPORT FILE - RUN      *
+000310*                      DATE/JOB NAME/PAGE HEADER, ONE DETAIL     *
+000320*                      LINE PER RECORD, AND A COUNT TRAILER.     *
+000330*    2026-08-09 JPM    EVERY "A <> 10" MISMATCH IS NOW ALSO      *
+000340*                      LOGGED TO THE DL100EXC EXCEPTION FILE     *
+000350*                      (COPYBOOK DL100X) WITH A TIMESTAMP, THE   *
+000360*                      TRANSACTION KEY AND THE ACTUAL VALUE OF A *
+000370*                      SO MISMATCHES CAN BE RESEARCHED AFTER THE *
+000380*                      CONSOLE LOG HAS ROLLED OFF.               *
+000390*    2026-08-09 JPM    ADDED CHECKPOINT/RESTART.  A CHECKPOINT   *
+000400*                      RECORD (COPYBOOK DL100CK) IS WRITTEN TO   *
+000410*                      DL100CKP EVERY DL100C-CKPT-INTERVAL       *
+000420*                      RECORDS.  PASSING PARM='RESTART=KEY' ON   *
+000430*                      THE EXEC STATEMENT SKIPS TRANSACTIONS     *
+000440*                      WITH A KEY NOT GREATER THAN KEY SO A      *
+000450*                      MID-RUN ABEND DOES NOT COST A FULL RERUN. *
+000460*                                                                *
+000470*    2026-08-09 JPM    CONTROL CODE FIELD A IS NO LONGER         *
+000480*                      DECLARED INLINE.  IT NOW COMES FROM THE   *
+000490*                      SHARED DL100A COPYBOOK (COPIED INTO BOTH  *
+000500*                      THE TRANSACTION RECORD AND WORKING-       *
+000510*                      STORAGE) SO OTHER PROGRAMS CAN COPY THE   *
+000520*                      SAME DEFINITION INSTEAD OF RETYPING IT.   *
+000530*                                                                *
+000540*    2026-08-09 JPM    PROGRAM NOW SETS A DISTINCT RETURN CODE - *
+000550*                      0 WHEN EVERY RECORD MATCHED, 4 WHEN ONE   *
+000560*                      OR MORE MISMATCHES WERE FOUND - SO THE    *
+000570*                      EXECUTING JCL (SEE DL100J) CAN CONDITION  *
+000580*                      DOWNSTREAM STEPS ON THE OUTCOME.          *
+000590*                                                                *
+000600*    2026-08-09 JPM    NOW WRITES A DL100HST HISTORY EXTRACT     *
+000610*                      (COPYBOOK DL100H - ONE RECORD PER         *
+000620*                      TRANSACTION) SO THE NEW DL100REC          *
+000630*                      RECONCILIATION PROGRAM CAN COMPARE TODAY'S*
+000640*                      CONTROL CODE VALUES AGAINST YESTERDAY'S.  *
+000650*                                                                *
+000660*    2026-08-09 JPM    DL100CTL IS NOW AN INDEXED FILE KEYED BY  *
+000670*                      DL100C-CONTROL-ID (WAS PLAIN SEQUENTIAL)  *
+000680*                      SO THE NEW DL100MNT ONLINE MAINTENANCE    *
+000690*                      TRANSACTION CAN ADD/CHANGE THE THRESHOLD  *
+000700*                      RECORD IN PLACE.  READ HERE IS UNCHANGED. *
+000710*                                                                *
+000720*    2026-08-09 JPM    THE "A = 10 / ELSE" CHECK IN              *
+000730*                      2000-PROCESS-RECORD IS NOW AN EVALUATE.   *
+000740*                      NON-THRESHOLD CODES ARE LOOKED UP IN A    *
+000750*                      NEW CATEGORY TABLE (COPYBOOK DL100CAT,    *
+000760*                      LOADED FROM DL100CAT AT START OF RUN) SO  *
+000770*                      EACH KNOWN CODE GETS ITS OWN REPORT LABEL *
+000780*                      AND ITS OWN RETURN-CODE SEVERITY INSTEAD  *
+000790*                      OF ONE GENERIC "A <> 10" BUCKET.  A CODE  *
+000800*                      NOT FOUND IN THE TABLE (OR FOUND BUT NOT  *
+000810*                      ACTIVE) FALLS INTO A GENERIC "UNKNOWN     *
+000820*                      CODE" BUCKET, WHICH IS THE ONLY CASE      *
+000830*                      STILL LOGGED TO DL100EXC.                *
+000840*                                                                *
+000850*    2026-08-09 JPM    A RECOGNIZED, ACTIVE CATEGORY IS A VALID  *
+000860*                      CODE, NOT A FAILURE - IT NO LONGER ADDS   *
+000870*                      TO WS-MISMATCH-COUNT OR WRITES TO         *
+000880*                      DL100EXC.  IT NOW HAS ITS OWN COUNTER     *
+000890*                      (WS-CATEGORIZED-COUNT) AND REPORT TRAILER *
+000900*                      LINE.  DETAIL-LINE AND TRAILER TEXT THAT  *
+000910*                      USED TO HARD-CODE "10" NOW BUILDS ITSELF  *
+000920*                      FROM WS-THRESHOLD SO THE REPORT STAYS     *
+000930*                      ACCURATE IF OPS CHANGES THE THRESHOLD     *
+000940*                      VIA DL100MNT.                             *
+000950*    2026-08-09 JPM    9000-TERMINATE WAS ONLY SETTING THE       *
+000960*                      RETURN CODE FROM WS-MAX-CATEGORY-RC WHEN  *
+000970*                      WS-MISMATCH-COUNT WAS NONZERO, BUT THAT   *
+000980*                      COUNTER NO LONGER INCLUDES RECOGNIZED,    *
+000990*                      ACTIVE CATEGORY CODES - A RUN OF ONLY     *
+001000*                      THRESHOLD MATCHES AND CATEGORIZED CODES   *
+001010*                      COULD CARRY A NONZERO SEVERITY THAT NEVER *
+001020*                      REACHED RETURN-CODE.  THE MOVE IS NOW     *
+001030*                      UNCONDITIONAL.  WS-CATEGORY-ENTRY'S       *
+001040*                      OCCURS MINIMUM IS NOW 0, NOT 1, SINCE AN  *
+001050*                      EMPTY DL100CAT IS A VALID STARTUP STATE.  *
+001060*                      REPORT-FILE/EXCEPTION-FILE/CHECKPOINT-    *
+001070*                      FILE/HISTORY-FILE NOW CHECK THEIR OPEN    *
+001080*                      STATUS LIKE THE OTHER FILES ALREADY DID.  *
+001090*                      DL100TRN IS NOW SORTED AHEAD OF THIS RUN  *
+001100*                      BY DL100J, SO THE ASCENDING TRAN KEY      *
+001110*                      ORDER THIS PROGRAM'S RESTART SKIP (AND    *
+001120*                      DL100REC'S MATCH-MERGE) RELY ON IS        *
+001130*                      ENFORCED RATHER THAN JUST ASSUMED.        *
+001131*    2026-08-09 JPM    A RESTART NO LONGER SKIPS-AND-DISCARDS    *
+001132*                      TRANSACTIONS AT OR BEFORE THE RESTART KEY *
+001133*                      (1200-SKIP-TO-RESTART/1250-SKIP-ONE-      *
+001134*                      RECORD ARE REMOVED) - DL100RPT, DL100EXC  *
+001135*                      AND DL100HST ARE ALL OPENED OUTPUT FRESH  *
+001136*                      EVERY RUN AND DL100J'S STEP005 DELETES    *
+001137*                      THEM AHEAD OF EVERY SUBMISSION, SO A      *
+001138*                      SKIPPED RECORD HAD NO SURVIVING OUTPUT TO *
+001139*                      APPEND TO.  EVERY RECORD ON DL100TRN IS   *
+001140*                      NOW RE-PASSED THROUGH 2000-PROCESS-RECORD *
+001141*                      ON A RESTART RUN, SO THE REPORT, THE      *
+001142*                      EXCEPTION FILE AND THE HISTORY EXTRACT    *
+001143*                      ARE ALWAYS COMPLETE FOR THE WHOLE DAY,    *
+001144*                      REGARDLESS OF WHERE A PRIOR RUN ABENDED.  *
+001145*                      THE RESTART KEY IS STILL ACCEPTED AND     *
+001146*                      DISPLAYED FOR THE OPERATOR'S AUDIT TRAIL, *
+001147*                      IT JUST NO LONGER CHANGES WHICH RECORDS   *
+001148*                      ARE PROCESSED.                            *
+001149*                      1350-LOAD-ONE-CATEGORY NOW DISPLAYS A     *
+001150*                      MESSAGE WHEN DL100CAT HAS MORE THAN 20    *
+001151*                      ACTIVE ROWS INSTEAD OF SILENTLY DROPPING  *
+001152*                      THE OVERFLOW, SO AN OPERATOR CAN SEE WHY  *
+001153*                      A CODE FELL INTO THE UNKNOWN BUCKET.      *
+001154*                                                                *
+001155******************************************************************
+001160 IDENTIFICATION DIVISION.
+001170 PROGRAM-ID. IFTHEN.
+001180 AUTHOR. J. MEDILE.
+001190 INSTALLATION. DL100 BATCH CONTROL SYSTEM.
+001200 DATE-WRITTEN. 2024-01-05.
+001210 DATE-COMPILED. 2026-08-09.
+001220*
+001230 ENVIRONMENT DIVISION.
+001240 CONFIGURATION SECTION.
+001250 SOURCE-COMPUTER. IBM-370.
+001260 OBJECT-COMPUTER. IBM-370.
+001270 SPECIAL-NAMES.
+001280     C01 IS WS-TOP-OF-PAGE.
+001290*
+001300 INPUT-OUTPUT SECTION.
+001310 FILE-CONTROL.
+001320     SELECT CONTROL-FILE ASSIGN TO DL100CTL
+001330         ORGANIZATION IS INDEXED
+001340         ACCESS MODE IS SEQUENTIAL
+001350         RECORD KEY IS DL100C-CONTROL-ID
+001360         FILE STATUS IS WS-CONTROL-STATUS.
+001370*
+001380     SELECT TRANSACTION-FILE ASSIGN TO DL100TRN
+001390         ORGANIZATION IS SEQUENTIAL
+001400         FILE STATUS IS WS-TRANSACTION-STATUS.
+001410*    DL100TRN MUST BE IN ASCENDING TRAN KEY SEQUENCE - DL100REC'S
+001420*    MATCH-MERGE AGAINST THE HISTORY EXTRACT THIS PROGRAM WRITES
+001430*    DEPENDS ON IT, AND A STABLE, REPEATABLE RECORD ORDER MAKES A
+001440*    RESTART RUN'S REPORT COMPARABLE TO THE ORIGINAL.  DL100J
+001450*    SORTS THE FILE BEFORE THIS PROGRAM RUNS.
+001460*
+001470     SELECT REPORT-FILE ASSIGN TO DL100RPT
+001480         ORGANIZATION IS SEQUENTIAL
+001490         FILE STATUS IS WS-REPORT-STATUS.
+001500*
+001510     SELECT EXCEPTION-FILE ASSIGN TO DL100EXC
+001520         ORGANIZATION IS SEQUENTIAL
+001530         FILE STATUS IS WS-EXCEPTION-STATUS.
+001540*
+001550     SELECT CHECKPOINT-FILE ASSIGN TO DL100CKP
+001560         ORGANIZATION IS SEQUENTIAL
+001570         FILE STATUS IS WS-CHECKPOINT-STATUS.
+001580*
+001590     SELECT HISTORY-FILE ASSIGN TO DL100HST
+001600     ORGANIZATION IS SEQUENTIAL
+001610     FILE STATUS IS WS-HISTORY-STATUS.
+001620*
+001630     SELECT CATEGORY-FILE ASSIGN TO DL100CAT
+001640         ORGANIZATION IS SEQUENTIAL
+001650         FILE STATUS IS WS-CATEGORY-STATUS.
+001660*
+001670 DATA DIVISION.
+001680 FILE SECTION.
+001690 FD  CONTROL-FILE
+001700     RECORDING MODE IS F
+001710     LABEL RECORDS ARE STANDARD.
+001720     COPY DL100C.
+001730*
+001740 FD  TRANSACTION-FILE
+001750     RECORDING MODE IS F
+001760     LABEL RECORDS ARE STANDARD.
+001770 01  TRANSACTION-RECORD.
+001780     05  TR-TRAN-KEY             PIC X(10).
+001790     COPY DL100A REPLACING DL100A-CODE BY TR-CONTROL-CODE.
+001800     05  FILLER                  PIC X(68).
+001810*
+001820 FD  REPORT-FILE
+001830     RECORDING MODE IS F
+001840     LABEL RECORDS ARE STANDARD.
+001850 01  REPORT-RECORD               PIC X(132).
+001860*
+001870 FD  EXCEPTION-FILE
+001880     RECORDING MODE IS F
+001890     LABEL RECORDS ARE STANDARD.
+001900     COPY DL100X.
+001910*
+001920 FD  CHECKPOINT-FILE
+001930     RECORDING MODE IS F
+001940     LABEL RECORDS ARE STANDARD.
+001950     COPY DL100CK.
+001960*
+001970 FD  HISTORY-FILE
+001980     RECORDING MODE IS F
+001990     LABEL RECORDS ARE STANDARD.
+002000     COPY DL100H.
+002010*
+002020 FD  CATEGORY-FILE
+002030     RECORDING MODE IS F
+002040     LABEL RECORDS ARE STANDARD.
+002050     COPY DL100CAT.
+002060*
+002070 WORKING-STORAGE SECTION.
+002080******************************************************************
+002090*    WORKING STORAGE - SWITCHES AND COUNTERS                     *
+002100******************************************************************
+002110 77  WS-CONTROL-STATUS           PIC X(02) VALUE SPACES.
+002120     88  WS-CONTROL-OK               VALUE '00'.
+002130     88  WS-CONTROL-EOF               VALUE '10'.
+002140*
+002150 77  WS-TRANSACTION-STATUS       PIC X(02) VALUE SPACES.
+002160     88  WS-TRANSACTION-OK            VALUE '00'.
+002170     88  WS-TRANSACTION-EOF           VALUE '10'.
+002180*
+002190 77  WS-REPORT-STATUS            PIC X(02) VALUE SPACES.
+002200     88  WS-REPORT-OK                VALUE '00'.
+002210*
+002220 77  WS-EXCEPTION-STATUS         PIC X(02) VALUE SPACES.
+002230     88  WS-EXCEPTION-OK             VALUE '00'.
+002240*
+002250 77  WS-CHECKPOINT-STATUS        PIC X(02) VALUE SPACES.
+002260     88  WS-CHECKPOINT-OK            VALUE '00'.
+002270*
+002280 77  WS-HISTORY-STATUS           PIC X(02) VALUE SPACES.
+002290     88  WS-HISTORY-OK               VALUE '00'.
+002300*
+002310 77  WS-CATEGORY-STATUS          PIC X(02) VALUE SPACES.
+002320     88  WS-CATEGORY-OK              VALUE '00'.
+002330*
+002340 01  WS-SWITCHES.
+002350     05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+002360         88  WS-END-OF-FILE          VALUE 'Y'.
+002370     05  WS-CATEGORY-EOF-SWITCH  PIC X(01) VALUE 'N'.
+002380         88  WS-CATEGORY-END-OF-FILE VALUE 'Y'.
+002390     05  WS-CAT-FOUND-SWITCH     PIC X(01) VALUE 'N'.
+002400         88  WS-CAT-FOUND            VALUE 'Y'.
+002410*
+002420 01  WS-COUNTERS.
+002430     05  WS-RECORD-COUNT         PIC 9(07) COMP VALUE ZERO.
+002440     05  WS-MATCH-COUNT          PIC 9(07) COMP VALUE ZERO.
+002450     05  WS-MISMATCH-COUNT       PIC 9(07) COMP VALUE ZERO.
+002460     05  WS-CATEGORIZED-COUNT    PIC 9(07) COMP VALUE ZERO.
+002470     05  WS-LINE-COUNT           PIC 9(03) COMP VALUE ZERO.
+002480     05  WS-PAGE-COUNT           PIC 9(05) COMP VALUE ZERO.
+002490*
+002500 01  WS-RETURN-CODE              PIC 9(03) VALUE ZERO.
+002510     88  WS-RC-ALL-MATCHED           VALUE 0.
+002520     88  WS-RC-MISMATCH-FOUND        VALUE 1 THRU 99.
+002530*
+002540 01  WS-MAX-CATEGORY-RC          PIC 9(02) COMP VALUE ZERO.
+002550 01  WS-UNKNOWN-CODE-RC          PIC 9(02) COMP VALUE 4.
+002560*
+002570******************************************************************
+002580*    WORKING STORAGE - CONTROL CODE CATEGORY TABLE               *
+002590******************************************************************
+002600 01  WS-CATEGORY-COUNT           PIC 9(03) COMP VALUE ZERO.
+002610 01  WS-CATEGORY-TABLE.
+002620     05  WS-CATEGORY-ENTRY OCCURS 0 TO 20 TIMES
+002630             DEPENDING ON WS-CATEGORY-COUNT
+002640             INDEXED BY WS-CAT-IDX.
+002650         10  WS-CAT-CODE             PIC 9(02).
+002660         10  WS-CAT-LABEL            PIC X(20).
+002670         10  WS-CAT-RETURN-CODE      PIC 9(02).
+002680         10  WS-CAT-ACTIVE-FLAG      PIC X(01).
+002690*
+002700 01  WS-LINES-PER-PAGE           PIC 9(03) COMP VALUE 55.
+002710*
+002720******************************************************************
+002730*    WORKING STORAGE - CHECKPOINT / RESTART                      *
+002740******************************************************************
+002750 01  WS-CKPT-INTERVAL            PIC 9(05) COMP VALUE 1000.
+002760*
+002770 01  WS-RESTART-SWITCHES.
+002780     05  WS-RESTART-SWITCH       PIC X(01) VALUE 'N'.
+002790         88  WS-RESTART-ACTIVE       VALUE 'Y'.
+002820*
+002830 01  WS-RESTART-KEY              PIC X(10) VALUE SPACES.
+002840*
+002850 01  WS-CKPT-DUMMY               PIC 9(07) COMP VALUE ZERO.
+002860 01  WS-CKPT-REMAINDER           PIC 9(05) COMP VALUE ZERO.
+002870*
+002880******************************************************************
+002890*    WORKING STORAGE - RUN DATE                                  *
+002900******************************************************************
+002910 01  WS-RUN-DATE                 PIC 9(08) VALUE ZERO.
+002920 01  WS-RUN-DATE-X REDEFINES WS-RUN-DATE.
+002930     05  WS-RUN-DATE-CC          PIC 9(02).
+002940     05  WS-RUN-DATE-YY          PIC 9(02).
+002950     05  WS-RUN-DATE-MM          PIC 9(02).
+002960     05  WS-RUN-DATE-DD          PIC 9(02).
+002970 01  WS-RUN-DATE-RPT.
+002980     05  WS-RUN-DATE-RPT-MM      PIC 9(02).
+002990     05  FILLER                  PIC X(01) VALUE '/'.
+003000     05  WS-RUN-DATE-RPT-DD      PIC 9(02).
+003010     05  FILLER                  PIC X(01) VALUE '/'.
+003020     05  WS-RUN-DATE-RPT-CCYY    PIC 9(04).
+003030*
+003040 01  WS-CURRENT-TIME             PIC 9(08) VALUE ZERO.
+003050*
+003060******************************************************************
+003070*    WORKING STORAGE - REPORT LINES                              *
+003080******************************************************************
+003090 01  WS-HEADING-1.
+003100     05  FILLER                  PIC X(01) VALUE SPACE.
+003110     05  FILLER                  PIC X(12) VALUE 'JOB: IFTHEN'.
+003120     05  FILLER                  PIC X(40)
+003130             VALUE 'DL100 CONTROL CODE VALIDATION REPORT'.
+003140     05  FILLER                  PIC X(10) VALUE 'RUN DATE:'.
+003150     05  WS-H1-RUN-DATE          PIC X(10).
+003160     05  FILLER                  PIC X(08) VALUE 'PAGE:'.
+003170     05  WS-H1-PAGE              PIC ZZZZ9.
+003180     05  FILLER                  PIC X(43) VALUE SPACES.
+003190*
+003200 01  WS-HEADING-2.
+003210     05  FILLER                  PIC X(01) VALUE SPACE.
+003220     05  FILLER                  PIC X(12) VALUE 'TRAN KEY'.
+003230     05  FILLER                  PIC X(08) VALUE 'CODE'.
+003240     05  FILLER                  PIC X(20) VALUE 'RESULT'.
+003250     05  FILLER                  PIC X(91) VALUE SPACES.
+003260*
+003270 01  WS-DETAIL-LINE.
+003280     05  FILLER                  PIC X(01) VALUE SPACE.
+003290     05  WS-DL-TRAN-KEY          PIC X(12).
+003300     05  WS-DL-CONTROL-CODE      PIC Z9.
+003310     05  FILLER                  PIC X(06) VALUE SPACES.
+003320     05  WS-DL-RESULT            PIC X(20).
+003330     05  FILLER                  PIC X(91) VALUE SPACES.
+003340*
+003350 01  WS-TRAILER-LINE-1.
+003360     05  FILLER                  PIC X(01) VALUE SPACE.
+003370     05  FILLER                  PIC X(24)
+003380         VALUE 'TOTAL RECORDS PROCESSED:'.
+003390     05  WS-TL1-RECORD-COUNT     PIC ZZZ,ZZ9.
+003400     05  FILLER                  PIC X(100) VALUE SPACES.
+003410*
+003420 01  WS-TRAILER-LINE-2.
+003430     05  FILLER                  PIC X(01) VALUE SPACE.
+003440     05  WS-TL2-CAPTION          PIC X(24).
+003450     05  WS-TL2-MATCH-COUNT      PIC ZZZ,ZZ9.
+003460     05  FILLER                  PIC X(100) VALUE SPACES.
+003470*
+003480 01  WS-TRAILER-LINE-3.
+003490     05  FILLER                  PIC X(01) VALUE SPACE.
+003500     05  FILLER                  PIC X(24)
+003510         VALUE 'TOTAL MISMATCHES:       '.
+003520     05  WS-TL3-MISMATCH-COUNT   PIC ZZZ,ZZ9.
+003530     05  FILLER                  PIC X(100) VALUE SPACES.
+003540*
+003550 01  WS-TRAILER-LINE-4.
+003560     05  FILLER                  PIC X(01) VALUE SPACE.
+003570     05  FILLER                  PIC X(24)
+003580         VALUE 'TOTAL CATEGORIZED CODES:'.
+003590     05  WS-TL4-CATEGORIZED-COUNT PIC ZZZ,ZZ9.
+003600     05  FILLER                  PIC X(100) VALUE SPACES.
+003610******************************************************************
+003620*    WORKING STORAGE - THE CONTROL CODE BEING TESTED             *
+003630******************************************************************
+003640 01  WS-CONTROL-CODE-AREA.
+003650     COPY DL100A REPLACING DL100A-CODE BY A.
+003660 01  WS-TRAN-KEY                 PIC X(10) VALUE SPACES.
+003670 01  WS-THRESHOLD                PIC 9(02) VALUE ZEROS.
+003680*
+003690 LINKAGE SECTION.
+003700******************************************************************
+003710*    LINKAGE - RESTART PARM PASSED VIA THE JCL EXEC PARM=        *
+003720*              E.G. PARM='RESTART=KEY0000123'                   *
+003730******************************************************************
+003740 01  LS-PARM-FIELD.
+003750     05  LS-PARM-LENGTH          PIC S9(04) COMP.
+003760     05  LS-PARM-TEXT            PIC X(30).
+003770*
+003780 PROCEDURE DIVISION USING LS-PARM-FIELD.
+003790******************************************************************
+003800*    0000-MAINLINE                                               *
+003810******************************************************************
+003820 0000-MAINLINE.
+003830     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003840     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+003850         UNTIL WS-END-OF-FILE.
+003860     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+003870     STOP RUN.
+003880*
+003890******************************************************************
+003900*    1000-INITIALIZE - READ THE CONTROL RECORD, OPEN THE         *
+003910*                      TRANSACTION AND REPORT FILES, PRINT THE   *
+003920*                      FIRST REPORT HEADING AND PRIME THE FIRST  *
+003930*                      TRANSACTION READ                          *
+003940******************************************************************
+003950 1000-INITIALIZE.
+003960     PERFORM 1100-PARSE-RESTART-PARM THRU 1100-EXIT.
+003970     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+003980     MOVE WS-RUN-DATE-MM TO WS-RUN-DATE-RPT-MM.
+003990     MOVE WS-RUN-DATE-DD TO WS-RUN-DATE-RPT-DD.
+004000     MOVE WS-RUN-DATE-CC TO WS-RUN-DATE-RPT-CCYY (1:2).
+004010     MOVE WS-RUN-DATE-YY TO WS-RUN-DATE-RPT-CCYY (3:2).
+004020*
+004030     PERFORM 1300-LOAD-CATEGORY-TABLE THRU 1300-EXIT.
+004040     OPEN INPUT CONTROL-FILE.
+004050     IF NOT WS-CONTROL-OK
+004060         DISPLAY 'IFTHEN: UNABLE TO OPEN DL100CTL, STATUS = '
+004070             WS-CONTROL-STATUS
+004080         MOVE 10 TO WS-THRESHOLD
+004090     ELSE
+004100         READ CONTROL-FILE
+004110             AT END
+004120                 DISPLAY 'IFTHEN: DL100CTL IS EMPTY, DEFAULTING'
+004130                 MOVE 10 TO WS-THRESHOLD
+004140             NOT AT END
+004150                 MOVE DL100C-THRESHOLD TO WS-THRESHOLD
+004160                 IF DL100C-CKPT-INTERVAL > ZERO
+004170                     MOVE DL100C-CKPT-INTERVAL TO WS-CKPT-INTERVAL
+004180                 END-IF
+004190         END-READ
+004200         CLOSE CONTROL-FILE
+004210     END-IF.
+004220     MOVE SPACES TO WS-TL2-CAPTION.
+004230     STRING 'TOTAL "=' DELIMITED BY SIZE
+004240         WS-THRESHOLD DELIMITED BY SIZE
+004250         '" MATCHES:' DELIMITED BY SIZE
+004260         INTO WS-TL2-CAPTION.
+004270*
+004280     OPEN OUTPUT REPORT-FILE.
+004290     IF NOT WS-REPORT-OK
+004300         DISPLAY 'IFTHEN: UNABLE TO OPEN DL100RPT, STATUS = '
+004310             WS-REPORT-STATUS
+004320     END-IF.
+004330     OPEN OUTPUT EXCEPTION-FILE.
+004340     IF NOT WS-EXCEPTION-OK
+004350         DISPLAY 'IFTHEN: UNABLE TO OPEN DL100EXC, STATUS = '
+004360             WS-EXCEPTION-STATUS
+004370     END-IF.
+004380     OPEN OUTPUT CHECKPOINT-FILE.
+004390     IF NOT WS-CHECKPOINT-OK
+004400         DISPLAY 'IFTHEN: UNABLE TO OPEN DL100CKP, STATUS = '
+004410             WS-CHECKPOINT-STATUS
+004420     END-IF.
+004430     OPEN OUTPUT HISTORY-FILE.
+004440     IF NOT WS-HISTORY-OK
+004450         DISPLAY 'IFTHEN: UNABLE TO OPEN DL100HST, STATUS = '
+004460             WS-HISTORY-STATUS
+004470     END-IF.
+004480     OPEN INPUT TRANSACTION-FILE.
+004490     IF NOT WS-TRANSACTION-OK
+004500         DISPLAY 'IFTHEN: UNABLE TO OPEN DL100TRN, STATUS = '
+004510             WS-TRANSACTION-STATUS
+004520         MOVE 'Y' TO WS-EOF-SWITCH
+004530     ELSE
+004540         PERFORM 2900-READ-TRANSACTION THRU 2900-EXIT
+004580     END-IF.
+004590 1000-EXIT.
+004600     EXIT.
+004610*
+004620******************************************************************
+004630*    1100-PARSE-RESTART-PARM - LOOK FOR PARM='RESTART=KEY' ON    *
+004640*                              THE EXEC STATEMENT                *
+004650******************************************************************
+004660 1100-PARSE-RESTART-PARM.
+004670     IF LS-PARM-LENGTH > 8
+004680         AND LS-PARM-TEXT (1:8) = 'RESTART='
+004690         MOVE LS-PARM-TEXT (9:10) TO WS-RESTART-KEY
+004700         MOVE 'Y' TO WS-RESTART-SWITCH
+004720         DISPLAY 'IFTHEN: RESTARTING AFTER KEY ' WS-RESTART-KEY
+004730     END-IF.
+004740 1100-EXIT.
+004750     EXIT.
+005000*
+005010******************************************************************
+005020*    1300-LOAD-CATEGORY-TABLE - LOAD THE KNOWN NON-THRESHOLD     *
+005030*                               CONTROL CODES AND THEIR LABELS,  *
+005040*                               RETURN CODES AND ACTIVE FLAGS    *
+005050*                               FROM DL100CAT INTO A TABLE SO    *
+005060*                               2000-PROCESS-RECORD CAN ROUTE    *
+005070*                               EACH CODE SEPARATELY INSTEAD OF  *
+005080*                               ONE GENERIC MISMATCH BUCKET      *
+005090******************************************************************
+005100 1300-LOAD-CATEGORY-TABLE.
+005110     OPEN INPUT CATEGORY-FILE.
+005120     IF NOT WS-CATEGORY-OK
+005130         DISPLAY 'IFTHEN: UNABLE TO OPEN DL100CAT, STATUS = '
+005140             WS-CATEGORY-STATUS
+005150         MOVE 'Y' TO WS-CATEGORY-EOF-SWITCH
+005160     ELSE
+005170         PERFORM 1350-LOAD-ONE-CATEGORY THRU 1350-EXIT
+005180             UNTIL WS-CATEGORY-END-OF-FILE
+005190         CLOSE CATEGORY-FILE
+005200     END-IF.
+005210 1300-EXIT.
+005220     EXIT.
+005230*
+005240******************************************************************
+005250*    1350-LOAD-ONE-CATEGORY - READ ONE DL100CAT RECORD AND ADD   *
+005260*                             IT TO THE TABLE WHEN ACTIVE AND    *
+005270*                             ROOM REMAINS                       *
+005280******************************************************************
+005290 1350-LOAD-ONE-CATEGORY.
+005300     READ CATEGORY-FILE
+005310         AT END
+005320             MOVE 'Y' TO WS-CATEGORY-EOF-SWITCH
+005330         NOT AT END
+005340             IF DL100CAT-ACTIVE AND WS-CATEGORY-COUNT < 20
+005350                 ADD 1 TO WS-CATEGORY-COUNT
+005360                 SET WS-CAT-IDX TO WS-CATEGORY-COUNT
+005370                 MOVE DL100CAT-CODE TO WS-CAT-CODE (WS-CAT-IDX)
+005380                 MOVE DL100CAT-LABEL TO WS-CAT-LABEL (WS-CAT-IDX)
+005390                 MOVE DL100CAT-RETURN-CODE
+005400                     TO WS-CAT-RETURN-CODE (WS-CAT-IDX)
+005410                 MOVE DL100CAT-ACTIVE-FLAG
+005420                     TO WS-CAT-ACTIVE-FLAG (WS-CAT-IDX)
+005425             ELSE
+005426                 IF DL100CAT-ACTIVE
+005427                     DISPLAY 'IFTHEN: DL100CAT HAS MORE THAN 20 '
+005428                         'ACTIVE CATEGORIES - CODE '
+005429                         DL100CAT-CODE ' WAS NOT LOADED'
+005430                 END-IF
+005431             END-IF
+005440     END-READ.
+005450 1350-EXIT.
+005460     EXIT.
+005470*
+005480******************************************************************
+005490*    1500-PRINT-HEADING - WRITE A NEW PAGE HEADING               *
+005500******************************************************************
+005510 1500-PRINT-HEADING.
+005520     ADD 1 TO WS-PAGE-COUNT.
+005530     MOVE WS-RUN-DATE-RPT TO WS-H1-RUN-DATE.
+005540     MOVE WS-PAGE-COUNT TO WS-H1-PAGE.
+005550     WRITE REPORT-RECORD FROM WS-HEADING-1
+005560         AFTER ADVANCING WS-TOP-OF-PAGE.
+005570     WRITE REPORT-RECORD FROM WS-HEADING-2
+005580         AFTER ADVANCING 2 LINES.
+005590     MOVE 3 TO WS-LINE-COUNT.
+005600 1500-EXIT.
+005610     EXIT.
+005620*
+005630******************************************************************
+005640*    2000-PROCESS-RECORD - COMPARE A AGAINST THE CONTROL VALUE   *
+005650*                          FOR THE CURRENT RECORD AND WRITE THE  *
+005660*                          DETAIL LINE                           *
+005670******************************************************************
+005680 2000-PROCESS-RECORD.
+005690     ADD 1 TO WS-RECORD-COUNT.
+005700     IF WS-LINE-COUNT = ZERO OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+005710         PERFORM 1500-PRINT-HEADING THRU 1500-EXIT
+005720     END-IF.
+005730     MOVE WS-TRAN-KEY TO WS-DL-TRAN-KEY.
+005740     MOVE A TO WS-DL-CONTROL-CODE.
+005750     PERFORM 2050-FIND-CATEGORY THRU 2050-EXIT.
+005760     MOVE SPACES TO WS-DL-RESULT.
+005770     EVALUATE TRUE
+005780         WHEN A = WS-THRESHOLD
+005790             ADD 1 TO WS-MATCH-COUNT
+005800             STRING 'A = ' DELIMITED BY SIZE
+005810                 WS-THRESHOLD DELIMITED BY SIZE
+005820                 ', RIGHT ?' DELIMITED BY SIZE
+005830                 INTO WS-DL-RESULT
+005840         WHEN WS-CAT-FOUND
+005850             ADD 1 TO WS-CATEGORIZED-COUNT
+005860             MOVE WS-CAT-LABEL (WS-CAT-IDX) TO WS-DL-RESULT
+005870             IF WS-CAT-RETURN-CODE (WS-CAT-IDX)
+005880                 > WS-MAX-CATEGORY-RC
+005890                 MOVE WS-CAT-RETURN-CODE (WS-CAT-IDX)
+005900                     TO WS-MAX-CATEGORY-RC
+005910             END-IF
+005920         WHEN OTHER
+005930             ADD 1 TO WS-MISMATCH-COUNT
+005940             STRING 'A <> ' DELIMITED BY SIZE
+005950                 WS-THRESHOLD DELIMITED BY SIZE
+005960                 ', ???' DELIMITED BY SIZE
+005970                 INTO WS-DL-RESULT
+005980             IF WS-UNKNOWN-CODE-RC > WS-MAX-CATEGORY-RC
+005990                 MOVE WS-UNKNOWN-CODE-RC TO WS-MAX-CATEGORY-RC
+006000             END-IF
+006010             PERFORM 2800-WRITE-EXCEPTION THRU 2800-EXIT
+006020     END-EVALUATE.
+006030     WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+006040         AFTER ADVANCING 1 LINE.
+006050     MOVE WS-TRAN-KEY TO DL100H-TRAN-KEY.
+006060     MOVE A TO DL100H-CONTROL-CODE.
+006070     MOVE WS-RUN-DATE TO DL100H-RUN-DATE.
+006080     WRITE DL100H-HISTORY-RECORD.
+006090     ADD 1 TO WS-LINE-COUNT.
+006100     DIVIDE WS-RECORD-COUNT BY WS-CKPT-INTERVAL
+006110         GIVING WS-CKPT-DUMMY
+006120         REMAINDER WS-CKPT-REMAINDER.
+006130     IF WS-CKPT-REMAINDER = ZERO
+006140         PERFORM 2700-WRITE-CHECKPOINT THRU 2700-EXIT
+006150     END-IF.
+006160     PERFORM 2900-READ-TRANSACTION THRU 2900-EXIT.
+006170 2000-EXIT.
+006180     EXIT.
+006190*
+006200******************************************************************
+006210*    2050-FIND-CATEGORY - SEARCH THE CATEGORY TABLE FOR THE      *
+006220*                         CURRENT RECORD'S CONTROL CODE          *
+006230******************************************************************
+006240 2050-FIND-CATEGORY.
+006250     MOVE 'N' TO WS-CAT-FOUND-SWITCH.
+006260     IF WS-CATEGORY-COUNT > ZERO
+006270         SET WS-CAT-IDX TO 1
+006280         SEARCH WS-CATEGORY-ENTRY
+006290             AT END
+006300                 CONTINUE
+006310             WHEN WS-CAT-CODE (WS-CAT-IDX) = A
+006320                 MOVE 'Y' TO WS-CAT-FOUND-SWITCH
+006330         END-SEARCH
+006340     END-IF.
+006350 2050-EXIT.
+006360     EXIT.
+006370*
+006380******************************************************************
+006390*    2700-WRITE-CHECKPOINT - RECORD THE LAST KEY PROCESSED SO A  *
+006400*                            RERUN CAN RESTART FROM THIS POINT   *
+006410******************************************************************
+006420 2700-WRITE-CHECKPOINT.
+006430     ACCEPT WS-CURRENT-TIME FROM TIME.
+006440     MOVE WS-TRAN-KEY TO DL100CK-LAST-KEY.
+006450     MOVE WS-RECORD-COUNT TO DL100CK-RECORD-COUNT.
+006460     MOVE WS-RUN-DATE TO DL100CK-CHECKPOINT-DATE.
+006470     MOVE WS-CURRENT-TIME TO DL100CK-CHECKPOINT-TIME.
+006480     WRITE DL100CK-CHECKPOINT-RECORD.
+006490 2700-EXIT.
+006500     EXIT.
+006510*
+006520******************************************************************
+006530*    2800-WRITE-EXCEPTION - LOG A CONTROL CODE MISMATCH TO THE   *
+006540*                           DL100EXC AUDIT/EXCEPTION FILE        *
+006550******************************************************************
+006560 2800-WRITE-EXCEPTION.
+006570     ACCEPT WS-CURRENT-TIME FROM TIME.
+006580     MOVE WS-RUN-DATE TO DL100X-EXC-DATE.
+006590     MOVE WS-CURRENT-TIME TO DL100X-EXC-TIME.
+006600     MOVE WS-TRAN-KEY TO DL100X-TRAN-KEY.
+006610     MOVE A TO DL100X-ACTUAL-VALUE.
+006620     MOVE WS-THRESHOLD TO DL100X-EXPECTED-VALUE.
+006630     WRITE DL100X-EXCEPTION-RECORD.
+006640 2800-EXIT.
+006650     EXIT.
+006660*
+006670******************************************************************
+006680*    2900-READ-TRANSACTION - READ THE NEXT TRANSACTION RECORD    *
+006690*                            AND LOAD A FOR THIS PASS            *
+006700******************************************************************
+006710 2900-READ-TRANSACTION.
+006720     READ TRANSACTION-FILE
+006730         AT END
+006740             MOVE 'Y' TO WS-EOF-SWITCH
+006750         NOT AT END
+006760             MOVE TR-TRAN-KEY TO WS-TRAN-KEY
+006770             MOVE TR-CONTROL-CODE TO A
+006780     END-READ.
+006790 2900-EXIT.
+006800     EXIT.
+006810*
+006820******************************************************************
+006830*    9000-TERMINATE - WRITE THE SUMMARY TRAILER AND CLOSE FILES  *
+006840******************************************************************
+006850 9000-TERMINATE.
+006860     MOVE WS-RECORD-COUNT TO WS-TL1-RECORD-COUNT.
+006870     MOVE WS-MATCH-COUNT TO WS-TL2-MATCH-COUNT.
+006880     MOVE WS-MISMATCH-COUNT TO WS-TL3-MISMATCH-COUNT.
+006890     MOVE WS-CATEGORIZED-COUNT TO WS-TL4-CATEGORIZED-COUNT.
+006900     WRITE REPORT-RECORD FROM WS-TRAILER-LINE-1
+006910         AFTER ADVANCING 2 LINES.
+006920     WRITE REPORT-RECORD FROM WS-TRAILER-LINE-2
+006930         AFTER ADVANCING 1 LINE.
+006940     WRITE REPORT-RECORD FROM WS-TRAILER-LINE-3
+006950         AFTER ADVANCING 1 LINE.
+006960     WRITE REPORT-RECORD FROM WS-TRAILER-LINE-4
+006970         AFTER ADVANCING 1 LINE.
+006980     IF WS-RECORD-COUNT > ZERO
+006990         PERFORM 2700-WRITE-CHECKPOINT THRU 2700-EXIT
+007000     END-IF.
+007010     CLOSE TRANSACTION-FILE, REPORT-FILE, EXCEPTION-FILE,
+007020           CHECKPOINT-FILE, HISTORY-FILE.
+007030     DISPLAY 'IFTHEN: RECORDS READ    = ' WS-RECORD-COUNT.
+007040     DISPLAY 'IFTHEN: MATCHES(=THRSH) = ' WS-MATCH-COUNT.
+007050     DISPLAY 'IFTHEN: MISMATCHES      = ' WS-MISMATCH-COUNT.
+007060     DISPLAY 'IFTHEN: CATEGORIZED     = ' WS-CATEGORIZED-COUNT.
+007070     MOVE WS-MAX-CATEGORY-RC TO WS-RETURN-CODE.
+007080     MOVE WS-RETURN-CODE TO RETURN-CODE.
+007090 9000-EXIT.
+007100     EXIT.
+007110*
+007120 END PROGRAM IFTHEN.
