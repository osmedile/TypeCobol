@@ -0,0 +1,396 @@
+000100******************************************************************
+000200*                                                                *
+000300*    PROGRAM-ID:    DL100REC                                    *
+000400*    AUTHOR:        J. MEDILE                                   *
+000500*    INSTALLATION:  DL100 BATCH CONTROL SYSTEM                  *
+000600*    DATE-WRITTEN:  2026-08-09                                  *
+000700*    DATE-COMPILED: 2026-08-09                                  *
+000800*                                                                *
+000900*    DESCRIPTION:   MATCH-MERGES YESTERDAY'S DL100 HISTORY       *
+001000*                   EXTRACT AGAINST TODAY'S (BOTH WRITTEN BY     *
+001100*                   IFTHEN, COPYBOOK DL100H) TO FLAG ANY RECORD  *
+001200*                   WHOSE CONTROL CODE MOVED AWAY FROM OR BACK   *
+001300*                   TO THE CURRENT THRESHOLD BETWEEN RUNS.       *
+001400*                   BOTH HISTORY FILES MUST BE IN ASCENDING      *
+001500*                   TRAN KEY SEQUENCE.                           *
+001600*                                                                *
+001700*    MODIFICATION HISTORY                                       *
+001800*    ----------------------------------------------------------  *
+001900*    DATE       INIT   DESCRIPTION                               *
+002000*    ---------- ----   ---------------------------------------- *
+002100*    2026-08-09 JPM    INITIAL VERSION.                         *
+002150*    2026-08-09 JPM    DL100CTL IS NOW AN INDEXED FILE KEYED BY  *
+002160*                      DL100C-CONTROL-ID (WAS PLAIN SEQUENTIAL)  *
+002170*                      TO MATCH IFTHEN - SEE DL100C COPYBOOK.    *
+002180*    2026-08-09 JPM    YESTERDAY-RECORD/TODAY-RECORD NOW COME    *
+002182*                      FROM COPY DL100H REPLACING INSTEAD OF A   *
+002184*                      HAND-RETYPED FIELD-FOR-FIELD LAYOUT.      *
+002186*                      DETAIL-LINE FLAG TEXT NOW BUILT FROM      *
+002188*                      WS-THRESHOLD INSTEAD OF A HARDCODED "10". *
+002190*    2026-08-09 JPM    OPEN OUTPUT OF DL100RRP NOW CHECKS        *
+002192*                      WS-RECON-STATUS LIKE THE OTHER FILES.     *
+002194*                      DL100J NOW SORTS DL100TRN AHEAD OF THE    *
+002196*                      RUN SO THE ASCENDING TRAN KEY SEQUENCE    *
+002198*                      THIS PROGRAM (AND IFTHEN'S RESTART SKIP)  *
+002199*                      DEPEND ON IS ENFORCED, NOT JUST ASSUMED.  *
+002200*                                                                *
+002300******************************************************************
+002400 IDENTIFICATION DIVISION.
+002500 PROGRAM-ID. DL100REC.
+002600 AUTHOR. J. MEDILE.
+002700 INSTALLATION. DL100 BATCH CONTROL SYSTEM.
+002800 DATE-WRITTEN. 2026-08-09.
+002900 DATE-COMPILED. 2026-08-09.
+003000*
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER. IBM-370.
+003400 OBJECT-COMPUTER. IBM-370.
+003500 SPECIAL-NAMES.
+003600     C01 IS WS-TOP-OF-PAGE.
+003700*
+003800 INPUT-OUTPUT SECTION.
+003900 FILE-CONTROL.
+004000     SELECT CONTROL-FILE ASSIGN TO DL100CTL
+004050         ORGANIZATION IS INDEXED
+004060         ACCESS MODE IS SEQUENTIAL
+004070         RECORD KEY IS DL100C-CONTROL-ID
+004200         FILE STATUS IS WS-CONTROL-STATUS.
+004300*
+004400     SELECT YESTERDAY-FILE ASSIGN TO DL100HY
+004500         ORGANIZATION IS SEQUENTIAL
+004600         FILE STATUS IS WS-YESTERDAY-STATUS.
+004700*
+004800     SELECT TODAY-FILE ASSIGN TO DL100HT
+004900         ORGANIZATION IS SEQUENTIAL
+005000         FILE STATUS IS WS-TODAY-STATUS.
+005100*
+005200     SELECT RECON-REPORT-FILE ASSIGN TO DL100RRP
+005300         ORGANIZATION IS SEQUENTIAL
+005400         FILE STATUS IS WS-RECON-STATUS.
+005500*
+005600 DATA DIVISION.
+005700 FILE SECTION.
+005800 FD  CONTROL-FILE
+005900     RECORDING MODE IS F
+006000     LABEL RECORDS ARE STANDARD.
+006100     COPY DL100C.
+006200*
+006300 FD  YESTERDAY-FILE
+006400     RECORDING MODE IS F
+006500     LABEL RECORDS ARE STANDARD.
+006600     COPY DL100H REPLACING
+006610         DL100H-HISTORY-RECORD BY YESTERDAY-RECORD
+006620         DL100H-TRAN-KEY BY YD-TRAN-KEY
+006640         DL100H-CONTROL-CODE BY YD-CONTROL-CODE
+006660         DL100H-RUN-DATE BY YD-RUN-DATE.
+007100*
+007200 FD  TODAY-FILE
+007300     RECORDING MODE IS F
+007400     LABEL RECORDS ARE STANDARD.
+007500     COPY DL100H REPLACING DL100H-HISTORY-RECORD BY TODAY-RECORD
+007520                           DL100H-TRAN-KEY BY TD-TRAN-KEY
+007540                           DL100H-CONTROL-CODE BY TD-CONTROL-CODE
+007560                           DL100H-RUN-DATE BY TD-RUN-DATE.
+008000*
+008100 FD  RECON-REPORT-FILE
+008200     RECORDING MODE IS F
+008300     LABEL RECORDS ARE STANDARD.
+008400 01  RECON-REPORT-RECORD         PIC X(132).
+008500*
+008600 WORKING-STORAGE SECTION.
+008700******************************************************************
+008800*    WORKING STORAGE - SWITCHES AND COUNTERS                     *
+008900******************************************************************
+009000 77  WS-CONTROL-STATUS           PIC X(02) VALUE SPACES.
+009100     88  WS-CONTROL-OK               VALUE '00'.
+009200*
+009300 77  WS-YESTERDAY-STATUS         PIC X(02) VALUE SPACES.
+009400     88  WS-YESTERDAY-OK             VALUE '00'.
+009500*
+009600 77  WS-TODAY-STATUS             PIC X(02) VALUE SPACES.
+009700     88  WS-TODAY-OK                 VALUE '00'.
+009800*
+009900 77  WS-RECON-STATUS             PIC X(02) VALUE SPACES.
+010000     88  WS-RECON-OK                 VALUE '00'.
+010100*
+010200 01  WS-SWITCHES.
+010300     05  WS-YESTERDAY-EOF-SW     PIC X(01) VALUE 'N'.
+010400         88  WS-YESTERDAY-EOF        VALUE 'Y'.
+010500     05  WS-TODAY-EOF-SW         PIC X(01) VALUE 'N'.
+010600         88  WS-TODAY-EOF            VALUE 'Y'.
+010700*
+010800 01  WS-COUNTERS.
+010900     05  WS-MOVED-AWAY-COUNT     PIC 9(07) COMP VALUE ZERO.
+011000     05  WS-MOVED-BACK-COUNT     PIC 9(07) COMP VALUE ZERO.
+011100     05  WS-LINE-COUNT           PIC 9(03) COMP VALUE ZERO.
+011200     05  WS-PAGE-COUNT           PIC 9(05) COMP VALUE ZERO.
+011300*
+011400 01  WS-LINES-PER-PAGE           PIC 9(03) COMP VALUE 55.
+011500*
+011600 01  WS-THRESHOLD                PIC 9(02) VALUE ZEROS.
+011700 01  WS-RUN-DATE                 PIC 9(08) VALUE ZERO.
+011800 01  WS-RUN-DATE-X REDEFINES WS-RUN-DATE.
+011900     05  WS-RUN-DATE-CC          PIC 9(02).
+012000     05  WS-RUN-DATE-YY          PIC 9(02).
+012100     05  WS-RUN-DATE-MM          PIC 9(02).
+012200     05  WS-RUN-DATE-DD          PIC 9(02).
+012300 01  WS-RUN-DATE-RPT.
+012400     05  WS-RUN-DATE-RPT-MM      PIC 9(02).
+012500     05  FILLER                  PIC X(01) VALUE '/'.
+012600     05  WS-RUN-DATE-RPT-DD      PIC 9(02).
+012700     05  FILLER                  PIC X(01) VALUE '/'.
+012800     05  WS-RUN-DATE-RPT-CCYY    PIC 9(04).
+012900*
+013000******************************************************************
+013100*    WORKING STORAGE - REPORT LINES                              *
+013200******************************************************************
+013300 01  WS-HEADING-1.
+013400     05  FILLER                  PIC X(01) VALUE SPACE.
+013500     05  FILLER                  PIC X(14) VALUE 'JOB: DL100REC'.
+013600     05  FILLER                  PIC X(40)
+013700             VALUE 'DAY-OVER-DAY RECONCILIATION REPORT'.
+013800     05  FILLER                  PIC X(10) VALUE 'RUN DATE:'.
+013900     05  WS-H1-RUN-DATE          PIC X(10).
+014000     05  FILLER                  PIC X(08) VALUE 'PAGE:'.
+014100     05  WS-H1-PAGE              PIC ZZZZ9.
+014200     05  FILLER                  PIC X(41) VALUE SPACES.
+014300*
+014400 01  WS-HEADING-2.
+014500     05  FILLER                  PIC X(01) VALUE SPACE.
+014600     05  FILLER                  PIC X(12) VALUE 'TRAN KEY'.
+014700     05  FILLER                  PIC X(10) VALUE 'YESTERDAY'.
+014800     05  FILLER                  PIC X(08) VALUE 'TODAY'.
+014900     05  FILLER                  PIC X(20) VALUE 'FLAG'.
+015000     05  FILLER                  PIC X(81) VALUE SPACES.
+015100*
+015200 01  WS-DETAIL-LINE.
+015300     05  FILLER                  PIC X(01) VALUE SPACE.
+015400     05  WS-DL-TRAN-KEY          PIC X(12).
+015500     05  WS-DL-YESTERDAY-CODE    PIC Z9.
+015600     05  FILLER                  PIC X(08) VALUE SPACES.
+015700     05  WS-DL-TODAY-CODE        PIC Z9.
+015800     05  FILLER                  PIC X(06) VALUE SPACES.
+015900     05  WS-DL-FLAG              PIC X(20).
+016000     05  FILLER                  PIC X(81) VALUE SPACES.
+016100*
+016200 01  WS-TRAILER-LINE-1.
+016300     05  FILLER                  PIC X(01) VALUE SPACE.
+016400     05  FILLER                  PIC X(28)
+016500         VALUE 'MOVED AWAY FROM THRESHOLD: '.
+016600     05  WS-TL1-MOVED-AWAY       PIC ZZZ,ZZ9.
+016700     05  FILLER                  PIC X(96) VALUE SPACES.
+016800*
+016900 01  WS-TRAILER-LINE-2.
+017000     05  FILLER                  PIC X(01) VALUE SPACE.
+017100     05  FILLER                  PIC X(28)
+017200         VALUE 'MOVED BACK TO THRESHOLD:   '.
+017300     05  WS-TL2-MOVED-BACK       PIC ZZZ,ZZ9.
+017400     05  FILLER                  PIC X(96) VALUE SPACES.
+017500*
+017600******************************************************************
+017700*    WORKING STORAGE - MATCH-MERGE KEY WORK AREAS                *
+017800******************************************************************
+017900 01  WS-YESTERDAY-KEY            PIC X(10) VALUE HIGH-VALUES.
+018000 01  WS-TODAY-KEY                PIC X(10) VALUE HIGH-VALUES.
+018100*
+018200 PROCEDURE DIVISION.
+018300******************************************************************
+018400*    0000-MAINLINE                                               *
+018500******************************************************************
+018600 0000-MAINLINE.
+018700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+018800     PERFORM 2000-MATCH-MERGE THRU 2000-EXIT
+018900         UNTIL WS-YESTERDAY-EOF AND WS-TODAY-EOF.
+019000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+019100     STOP RUN.
+019200*
+019300******************************************************************
+019400*    1000-INITIALIZE - READ THE CONTROL RECORD, OPEN THE FILES   *
+019500*                      AND PRIME THE FIRST READ OF EACH HISTORY  *
+019600*                      FILE                                      *
+019700******************************************************************
+019800 1000-INITIALIZE.
+019900     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+020000     MOVE WS-RUN-DATE-MM TO WS-RUN-DATE-RPT-MM.
+020100     MOVE WS-RUN-DATE-DD TO WS-RUN-DATE-RPT-DD.
+020200     MOVE WS-RUN-DATE-CC TO WS-RUN-DATE-RPT-CCYY (1:2).
+020300     MOVE WS-RUN-DATE-YY TO WS-RUN-DATE-RPT-CCYY (3:2).
+020400*
+020500     OPEN INPUT CONTROL-FILE.
+020600     IF NOT WS-CONTROL-OK
+020700         DISPLAY 'DL100REC: UNABLE TO OPEN DL100CTL, STATUS = '
+020800             WS-CONTROL-STATUS
+020900         MOVE 10 TO WS-THRESHOLD
+021000     ELSE
+021100         READ CONTROL-FILE
+021200             AT END
+021300                 MOVE 10 TO WS-THRESHOLD
+021400             NOT AT END
+021500                 MOVE DL100C-THRESHOLD TO WS-THRESHOLD
+021600         END-READ
+021700         CLOSE CONTROL-FILE
+021800     END-IF.
+021900*
+022000     OPEN OUTPUT RECON-REPORT-FILE.
+022010     IF NOT WS-RECON-OK
+022020         DISPLAY 'DL100REC: UNABLE TO OPEN DL100RRP, STATUS = '
+022030             WS-RECON-STATUS
+022040     END-IF.
+022100     OPEN INPUT YESTERDAY-FILE.
+022200     IF NOT WS-YESTERDAY-OK
+022300         DISPLAY 'DL100REC: UNABLE TO OPEN DL100HY, STATUS = '
+022400             WS-YESTERDAY-STATUS
+022500         MOVE 'Y' TO WS-YESTERDAY-EOF-SW
+022600     ELSE
+022700         PERFORM 8000-READ-YESTERDAY THRU 8000-EXIT
+022800     END-IF.
+022900*
+023000     OPEN INPUT TODAY-FILE.
+023100     IF NOT WS-TODAY-OK
+023200         DISPLAY 'DL100REC: UNABLE TO OPEN DL100HT, STATUS = '
+023300             WS-TODAY-STATUS
+023400         MOVE 'Y' TO WS-TODAY-EOF-SW
+023500     ELSE
+023600         PERFORM 8100-READ-TODAY THRU 8100-EXIT
+023700     END-IF.
+023800 1000-EXIT.
+023900     EXIT.
+024000*
+024100******************************************************************
+024200*    1500-PRINT-HEADING - WRITE A NEW PAGE HEADING               *
+024300******************************************************************
+024400 1500-PRINT-HEADING.
+024500     ADD 1 TO WS-PAGE-COUNT.
+024600     MOVE WS-RUN-DATE-RPT TO WS-H1-RUN-DATE.
+024700     MOVE WS-PAGE-COUNT TO WS-H1-PAGE.
+024800     WRITE RECON-REPORT-RECORD FROM WS-HEADING-1
+024900         AFTER ADVANCING WS-TOP-OF-PAGE.
+025000     WRITE RECON-REPORT-RECORD FROM WS-HEADING-2
+025100         AFTER ADVANCING 2 LINES.
+025200     MOVE 3 TO WS-LINE-COUNT.
+025300 1500-EXIT.
+025400     EXIT.
+025500*
+025600******************************************************************
+025700*    2000-MATCH-MERGE - ADVANCE THE LOWER OF THE TWO HISTORY     *
+025800*                       FILES BY TRAN KEY, FLAGGING ANY RECORD   *
+025900*                       PRESENT ON BOTH DAYS WHOSE CONTROL CODE  *
+026000*                       MOVED RELATIVE TO THE THRESHOLD          *
+026100******************************************************************
+026200 2000-MATCH-MERGE.
+026300     IF WS-YESTERDAY-EOF
+026400         PERFORM 8100-READ-TODAY THRU 8100-EXIT
+026500     ELSE
+026600         IF WS-TODAY-EOF
+026700             PERFORM 8000-READ-YESTERDAY THRU 8000-EXIT
+026800         ELSE
+026900             IF WS-YESTERDAY-KEY = WS-TODAY-KEY
+027000                 PERFORM 3000-COMPARE-CODES THRU 3000-EXIT
+027100                 PERFORM 8000-READ-YESTERDAY THRU 8000-EXIT
+027200                 PERFORM 8100-READ-TODAY THRU 8100-EXIT
+027300             ELSE
+027400                 IF WS-YESTERDAY-KEY < WS-TODAY-KEY
+027500                     PERFORM 8000-READ-YESTERDAY THRU 8000-EXIT
+027600                 ELSE
+027700                     PERFORM 8100-READ-TODAY THRU 8100-EXIT
+027800                 END-IF
+027900             END-IF
+028000         END-IF
+028100     END-IF.
+028200 2000-EXIT.
+028300     EXIT.
+028400*
+028500******************************************************************
+028600*    3000-COMPARE-CODES - A RECORD EXISTS ON BOTH DAYS - FLAG IT *
+028700*                         IF ITS CODE MOVED RELATIVE TO THE      *
+028800*                         THRESHOLD                              *
+028900******************************************************************
+029000 3000-COMPARE-CODES.
+029100     IF YD-CONTROL-CODE = WS-THRESHOLD
+029200         AND TD-CONTROL-CODE NOT = WS-THRESHOLD
+029300         ADD 1 TO WS-MOVED-AWAY-COUNT
+029400         PERFORM 3100-WRITE-DETAIL THRU 3100-EXIT
+029500     END-IF.
+029600     IF YD-CONTROL-CODE NOT = WS-THRESHOLD
+029700         AND TD-CONTROL-CODE = WS-THRESHOLD
+029800         ADD 1 TO WS-MOVED-BACK-COUNT
+029900         PERFORM 3100-WRITE-DETAIL THRU 3100-EXIT
+030000     END-IF.
+030100 3000-EXIT.
+030200     EXIT.
+030300*
+030400******************************************************************
+030500*    3100-WRITE-DETAIL - WRITE ONE FLAGGED DETAIL LINE           *
+030600******************************************************************
+030700 3100-WRITE-DETAIL.
+030800     IF WS-LINE-COUNT = ZERO OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+030900         PERFORM 1500-PRINT-HEADING THRU 1500-EXIT
+031000     END-IF.
+031100     MOVE WS-YESTERDAY-KEY TO WS-DL-TRAN-KEY.
+031200     MOVE YD-CONTROL-CODE TO WS-DL-YESTERDAY-CODE.
+031300     MOVE TD-CONTROL-CODE TO WS-DL-TODAY-CODE.
+031350     MOVE SPACES TO WS-DL-FLAG.
+031400     IF YD-CONTROL-CODE = WS-THRESHOLD
+031500         STRING 'MOVED AWAY FROM ' DELIMITED BY SIZE
+031520             WS-THRESHOLD DELIMITED BY SIZE
+031540             INTO WS-DL-FLAG
+031600     ELSE
+031700         STRING 'MOVED BACK TO ' DELIMITED BY SIZE
+031720             WS-THRESHOLD DELIMITED BY SIZE
+031740             INTO WS-DL-FLAG
+031800     END-IF.
+031900     WRITE RECON-REPORT-RECORD FROM WS-DETAIL-LINE
+032000         AFTER ADVANCING 1 LINE.
+032100     ADD 1 TO WS-LINE-COUNT.
+032200 3100-EXIT.
+032300     EXIT.
+032400*
+032500******************************************************************
+032600*    8000-READ-YESTERDAY - READ THE NEXT YESTERDAY HISTORY       *
+032700*                          RECORD                                *
+032800******************************************************************
+032900 8000-READ-YESTERDAY.
+033000     READ YESTERDAY-FILE
+033100         AT END
+033200             MOVE 'Y' TO WS-YESTERDAY-EOF-SW
+033300             MOVE HIGH-VALUES TO WS-YESTERDAY-KEY
+033400         NOT AT END
+033500             MOVE YD-TRAN-KEY TO WS-YESTERDAY-KEY
+033600     END-READ.
+033700 8000-EXIT.
+033800     EXIT.
+033900*
+034000******************************************************************
+034100*    8100-READ-TODAY - READ THE NEXT TODAY HISTORY RECORD        *
+034200******************************************************************
+034300 8100-READ-TODAY.
+034400     READ TODAY-FILE
+034500         AT END
+034600             MOVE 'Y' TO WS-TODAY-EOF-SW
+034700             MOVE HIGH-VALUES TO WS-TODAY-KEY
+034800         NOT AT END
+034900             MOVE TD-TRAN-KEY TO WS-TODAY-KEY
+035000     END-READ.
+035100 8100-EXIT.
+035200     EXIT.
+035300*
+035400******************************************************************
+035500*    9000-TERMINATE - WRITE THE SUMMARY TRAILER AND CLOSE FILES  *
+035600******************************************************************
+035700 9000-TERMINATE.
+035800     MOVE WS-MOVED-AWAY-COUNT TO WS-TL1-MOVED-AWAY.
+035900     MOVE WS-MOVED-BACK-COUNT TO WS-TL2-MOVED-BACK.
+036000     WRITE RECON-REPORT-RECORD FROM WS-TRAILER-LINE-1
+036100         AFTER ADVANCING 2 LINES.
+036200     WRITE RECON-REPORT-RECORD FROM WS-TRAILER-LINE-2
+036300         AFTER ADVANCING 1 LINE.
+036400     CLOSE YESTERDAY-FILE, TODAY-FILE, RECON-REPORT-FILE.
+036500     DISPLAY 'DL100REC: MOVED AWAY FROM THRESHOLD = '
+036520         WS-MOVED-AWAY-COUNT.
+036550     DISPLAY 'DL100REC: MOVED BACK TO THRESHOLD   = '
+036570         WS-MOVED-BACK-COUNT.
+036700 9000-EXIT.
+036800     EXIT.
+036900*
+037000 END PROGRAM DL100REC.
