@@ -0,0 +1,48 @@
+//DL100MJ   JOB  (ACCTNO),'DL100 CTL MAINTENANCE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//*                                                                   *
+//*  JOB:          DL100MJ                                           *
+//*  DESCRIPTION:  RUNS DL100MNT, THE ONLINE MAINTENANCE TRANSACTION  *
+//*                FOR THE DL100CTL CONTROL FILE.  LETS AN OPERATOR   *
+//*                ADD, CHANGE OR INQUIRE THE CONTROL CODE THRESHOLD  *
+//*                AND CHECKPOINT INTERVAL WITHOUT A PROGRAM CHANGE.  *
+//*                EVERY UPDATE IS APPENDED TO THE DL100LOG CHANGE    *
+//*                LOG FOR LATER REVIEW.                              *
+//*                                                                   *
+//*                DL100MNT PAINTS ITS PANEL WITH A SCREEN SECTION    *
+//*                DISPLAY/ACCEPT, WHICH NEEDS AN ATTACHED 3270       *
+//*                TERMINAL TO READ FROM - IT HAS NO SYSIN DEVICE AND *
+//*                CANNOT BE SUBMITTED TO JES AS AN UNATTENDED BATCH  *
+//*                JOB (THE ACCEPT WOULD HAVE NO DEVICE TO READ AND   *
+//*                THE STEP WOULD HANG).  THIS MEMBER IS KEPT AS A    *
+//*                RECORD OF THE STEPLIB/DD ALLOCATIONS THE           *
+//*                TRANSACTION NEEDS; AN OPERATOR RUNS IT FROM A      *
+//*                TSO/ISPF SESSION, EITHER OPTION 6 OR A CLIST, E.G. *
+//*                                                                   *
+//*                  ALLOC DD(DL100CTL) DSN('DL100.PROD.CNTLFILE') SHR*
+//*                  ALLOC DD(DL100LOG) DSN('DL100.PROD.CHGLOG') MOD  *
+//*                  CALL 'DL100.PROD.LOADLIB(DL100MNT)'              *
+//*                                                                   *
+//*                NOT BY SUBMITTING THIS DECK TO JES.                *
+//*                                                                   *
+//*  MODIFICATION HISTORY                                            *
+//*  -----------------------------------------------------------     *
+//*  DATE       INIT   DESCRIPTION                                   *
+//*  ---------- ----   -----------------------------------------     *
+//*  2026-08-09 JPM    INITIAL VERSION.                               *
+//*  2026-08-09 JPM    DOCUMENTED THAT THIS TRANSACTION MUST BE RUN   *
+//*                    FROM AN ATTACHED TSO/ISPF SESSION, NOT         *
+//*                    SUBMITTED AS A JES BATCH JOB - SEE ALLOC/CALL  *
+//*                    SEQUENCE ABOVE.                                *
+//*                                                                   *
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=DL100MNT
+//STEPLIB  DD   DSN=DL100.PROD.LOADLIB,DISP=SHR
+//DL100CTL DD   DSN=DL100.PROD.CNTLFILE,DISP=SHR
+//DL100LOG DD   DSN=DL100.PROD.CHGLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
