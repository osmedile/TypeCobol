@@ -0,0 +1,196 @@
+//DL100J    JOB  (ACCTNO),'DL100 DAILY RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//*                                                                   *
+//*  JOB:          DL100J                                            *
+//*  DESCRIPTION:  DRIVES THE DL100 BATCH CONTROL SYSTEM.  STEP005    *
+//*                CLEARS OUT THE FIXED-NAME DATASETS THIS JOB        *
+//*                RECREATES EVERY RUN SO THEIR DISP=(,CATLG,CATLG)   *
+//*                ALLOCATIONS DO NOT FAIL ON DAY TWO.  STEP007       *
+//*                SORTS THE DAY'S TRANSACTION FILE INTO ASCENDING    *
+//*                TRAN KEY SEQUENCE, WHICH STEP010 (IFTHEN) AND      *
+//*                STEP040 (DL100REC) BOTH DEPEND ON.  STEP010 RUNS   *
+//*                IFTHEN AGAINST THE SORTED TRANSACTION FILE.        *
+//*                IFTHEN SETS RETURN-CODE 0 WHEN EVERY RECORD        *
+//*                MATCHED THE CONTROL VALUE, OR THE HIGHEST CATEGORY *
+//*                SEVERITY CODE FROM DL100CAT WHEN ONE OR MORE       *
+//*                RECORDS DID NOT MATCH.  STEP020 ALERTS OPS ON AN   *
+//*                EXCEPTION DAY; STEP025 ADDITIONALLY PAGES ON-CALL  *
+//*                WHEN THE SEVERITY IS IN THE CRITICAL RANGE (SEE    *
+//*                DL100CAT); STEP030 ONLY FEEDS DOWNSTREAM           *
+//*                PROCESSING WHEN THE DAY WAS CLEAN, READING THE     *
+//*                DL100RPT REPORT STEP010 JUST WROTE.  STEP040 RUNS  *
+//*                DL100REC TO COMPARE TODAY'S CONTROL CODES AGAINST  *
+//*                YESTERDAY'S AND FLAG ANY CODE THAT MOVED TO OR     *
+//*                FROM THE THRESHOLD VALUE.  STEP045 CLEARS OUT THE  *
+//*                OLD "YESTERDAY" HISTORY FILE ONLY AFTER STEP040    *
+//*                HAS FINISHED READING IT, AND STEP050 ROLLS TODAY'S *
+//*                DL100HST HISTORY EXTRACT FORWARD TO BECOME         *
+//*                TOMORROW'S "YESTERDAY" FILE.                       *
+//*                                                                   *
+//*  MODIFICATION HISTORY                                            *
+//*  -----------------------------------------------------------     *
+//*  DATE       INIT   DESCRIPTION                                   *
+//*  ---------- ----   -----------------------------------------     *
+//*  2026-08-09 JPM    INITIAL VERSION.                               *
+//*  2026-08-09 JPM    ADDED STEP040/STEP050 FOR THE DAY-OVER-DAY     *
+//*                    RECONCILIATION OF DL100HST AGAINST DL100HY.    *
+//*  2026-08-09 JPM    ADDED DL100CAT DD TO STEP010 - IFTHEN NOW      *
+//*                    LOADS A CATEGORY TABLE TO LABEL AND ROUTE      *
+//*                    NON-THRESHOLD CONTROL CODES.                   *
+//*  2026-08-09 JPM    UPDATED JOB DESCRIPTION - STEP010'S RETURN     *
+//*                    CODE IS NO LONGER A FIXED 0/4, IT IS THE       *
+//*                    HIGHEST CATEGORY SEVERITY FROM DL100CAT.       *
+//*  2026-08-09 JPM    ADDED STEP005/STEP007 - STEP007 SORTS          *
+//*                    DL100TRN INTO DL100.PROD.TRANFILE.SRTD SO      *
+//*                    IFTHEN'S RESTART SKIP AND DL100REC'S MATCH-    *
+//*                    MERGE CAN RELY ON ASCENDING TRAN KEY ORDER     *
+//*                    INSTEAD OF JUST ASSUMING IT.  STEP005 DELETES  *
+//*                    THE SORTED FILE, DL100RPT AND DL100EXC (ALL    *
+//*                    RECREATED FRESH EACH RUN) AHEAD OF TIME SO     *
+//*                    THEIR CATLG ALLOCATIONS DO NOT FAIL WITH A     *
+//*                    DUPLICATE DATASET NAME ON THE SECOND AND       *
+//*                    LATER RUNS.  STEP010'S DL100RPT DD NOW POINTS  *
+//*                    AT DL100.PROD.RPTFILE INSTEAD OF SYSOUT SO     *
+//*                    STEP030 READS THE REPORT STEP010 ACTUALLY      *
+//*                    WROTE, NOT A STALE COPY OF THE DATASET FROM    *
+//*                    BEFORE THIS JOB EVER WROTE IT.  ADDED STEP045  *
+//*                    TO DELETE THE OLD DL100.PROD.HISTFILE.YESTRDY  *
+//*                    AFTER STEP040 READS IT AND BEFORE STEP050      *
+//*                    RECREATES IT, FOR THE SAME REASON.             *
+//*  2026-08-09 JPM    ADDED STEP025 - A CONCRETE EXAMPLE OF PER-     *
+//*                    CATEGORY DOWNSTREAM ROUTING NOW THAT DL100CAT  *
+//*                    CAN ASSIGN DIFFERENT SEVERITIES PER CODE.      *
+//*                    BYPASSED UNLESS STEP010'S RETURN CODE IS IN    *
+//*                    THE CRITICAL RANGE (8-99, SEE DL100CAT).       *
+//*                                                                   *
+//*********************************************************************
+//*
+//STEP005  EXEC PGM=IEFBR14
+//*                   HOUSEKEEPING - DELETES (IF PRESENT) THE FIXED-
+//*                   NAME DATASETS THIS JOB RECREATES FROM SCRATCH
+//*                   EVERY RUN, SO THE DISP=(,CATLG,CATLG)
+//*                   ALLOCATIONS LATER IN THE JOB SUCCEED WHETHER OR
+//*                   NOT YESTERDAY'S COPY IS STILL CATALOGED.
+//*                   DISP=(MOD,DELETE,DELETE) WITH SPACE=(TRK,0)
+//*                   CREATES THE DATASET IF IT IS MISSING AND THEN
+//*                   IMMEDIATELY DELETES IT EITHER WAY.
+//DD1      DD   DSN=DL100.PROD.TRANFILE.SRTD,
+//             DISP=(MOD,DELETE,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,0)
+//DD2      DD   DSN=DL100.PROD.RPTFILE,
+//             DISP=(MOD,DELETE,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,0)
+//DD3      DD   DSN=DL100.PROD.EXCPFILE,
+//             DISP=(MOD,DELETE,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,0)
+//DD4      DD   DSN=DL100.PROD.HISTFILE.TODAY,
+//             DISP=(MOD,DELETE,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,0)
+//*
+//STEP007  EXEC PGM=SORT
+//*                   SORTS THE RAW TRANSACTION FILE INTO ASCENDING
+//*                   TRAN KEY SEQUENCE (POSITIONS 1-10 OF THE
+//*                   80-BYTE DL100TRN RECORD) AHEAD OF STEP010 SO
+//*                   THE ASCENDING-KEY-ORDER IFTHEN'S RESTART SKIP
+//*                   AND DL100REC'S MATCH-MERGE BOTH DEPEND ON IS
+//*                   GUARANTEED, NOT JUST ASSUMED.
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=DL100.PROD.TRANFILE,DISP=SHR
+//SORTOUT  DD   DSN=DL100.PROD.TRANFILE.SRTD,
+//             DISP=(,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSIN    DD   *
+  SORT FIELDS=(1,10,CH,A)
+/*
+//*
+//STEP010  EXEC PGM=IFTHEN,PARM=''
+//*                   TO RESTART A PRIOR ABENDED RUN, RESUBMIT WITH
+//*                   PARM='RESTART=kkkkkkkkkk' WHERE kkkkkkkkkk IS
+//*                   THE DL100CK-LAST-KEY FROM THE LAST GOOD
+//*                   CHECKPOINT RECORD ON DL100CKP.
+//STEPLIB  DD   DSN=DL100.PROD.LOADLIB,DISP=SHR
+//DL100CTL DD   DSN=DL100.PROD.CNTLFILE,DISP=SHR
+//DL100CAT DD   DSN=DL100.PROD.CATGFILE,DISP=SHR
+//DL100TRN DD   DSN=DL100.PROD.TRANFILE.SRTD,DISP=SHR
+//DL100RPT DD   DSN=DL100.PROD.RPTFILE,
+//             DISP=(,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//DL100EXC DD   DSN=DL100.PROD.EXCPFILE,
+//             DISP=(,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//DL100CKP DD   DSN=DL100.PROD.CKPTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//DL100HST DD   DSN=DL100.PROD.HISTFILE.TODAY,
+//             DISP=(,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=DL100NOT,COND=(0,EQ,STEP010)
+//*                   NOTIFIES OPS THAT TODAY'S RUN HIT ONE OR MORE
+//*                   EXCEPTION CODES.  BYPASSED WHEN STEP010
+//*                   RETURNED 0 (A CLEAN RUN).
+//DL100EXC DD   DSN=DL100.PROD.EXCPFILE,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP025  EXEC PGM=DL100CRT,COND=(8,LT,STEP010)
+//*                   PAGES ON-CALL DIRECTLY FOR A CRITICAL-SEVERITY
+//*                   CATEGORY (DL100CAT-RETURN-CODE 8-99) - THE
+//*                   CONCRETE EXAMPLE OF A CATEGORY ROUTING TO ITS
+//*                   OWN DOWNSTREAM STEP RATHER THAN JUST THE
+//*                   GENERIC STEP020 OPS NOTIFICATION.  BYPASSED
+//*                   WHENEVER STEP010'S RETURN CODE IS LESS THAN 8.
+//DL100EXC DD   DSN=DL100.PROD.EXCPFILE,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=DL100NXT,COND=(0,NE,STEP010)
+//*                   FEEDS THE NEXT JOB IN THE CHAIN.  BYPASSED
+//*                   WHENEVER STEP010 DID NOT RETURN 0 SO AN
+//*                   EXCEPTION DAY DOES NOT SILENTLY FLOW INTO
+//*                   DOWNSTREAM PROCESSING.
+//DL100RPT DD   DSN=DL100.PROD.RPTFILE,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=DL100REC
+//*                   COMPARES TODAY'S CONTROL CODE VALUES AGAINST
+//*                   YESTERDAY'S AND FLAGS ANY TRANSACTION WHOSE
+//*                   CODE MOVED TO OR FROM THE CONTROL THRESHOLD.
+//*                   RUNS BEFORE STEP045/STEP050 TOUCH THE HISTORY
+//*                   FILES, WHILE DL100HY STILL HOLDS YESTERDAY'S
+//*                   VALUES.
+//DL100CTL DD   DSN=DL100.PROD.CNTLFILE,DISP=SHR
+//DL100HY  DD   DSN=DL100.PROD.HISTFILE.YESTRDY,DISP=SHR
+//DL100HT  DD   DSN=DL100.PROD.HISTFILE.TODAY,DISP=SHR
+//DL100RRP DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP045  EXEC PGM=IEFBR14
+//*                   RUNS REGARDLESS OF STEP010'S RETURN CODE, LIKE
+//*                   STEP050 BELOW.  DELETES THE OLD
+//*                   DL100.PROD.HISTFILE.YESTRDY NOW THAT STEP040 IS
+//*                   DONE READING IT, SO STEP050'S CATLG ALLOCATION
+//*                   OF THE SAME NAME DOES NOT FAIL ON THE SECOND
+//*                   AND LATER RUNS.
+//DD1      DD   DSN=DL100.PROD.HISTFILE.YESTRDY,
+//             DISP=(MOD,DELETE,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,0)
+//*
+//STEP050  EXEC PGM=IEBGENER
+//*                   RUNS REGARDLESS OF STEP010'S RETURN CODE SO
+//*                   TOMORROW'S RECONCILIATION ALWAYS HAS A
+//*                   "YESTERDAY" FILE TO COMPARE AGAINST.  COPIES
+//*                   TODAY'S HISTORY EXTRACT FORWARD, REPLACING
+//*                   THE COPY TAKEN ON THE PRIOR RUN.
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=DL100.PROD.HISTFILE.TODAY,DISP=SHR
+//SYSUT2   DD   DSN=DL100.PROD.HISTFILE.YESTRDY,
+//             DISP=(,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
