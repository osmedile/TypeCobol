@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:      DL100X                                      *
+000400*    DESCRIPTION:   DL100 CONTROL-CODE EXCEPTION RECORD.         *
+000500*                   ONE RECORD IS WRITTEN TO DL100EXC FOR EVERY  *
+000600*                   TRANSACTION WHOSE CONTROL CODE DOES NOT      *
+000700*                   MATCH THE CURRENT THRESHOLD.                 *
+000800*                                                                *
+000900*    MODIFICATION HISTORY                                       *
+001000*    ----------------------------------------------------------  *
+001100*    DATE       INIT   DESCRIPTION                               *
+001200*    ---------- ----   ---------------------------------------- *
+001300*    2026-08-09 JPM    INITIAL VERSION.                         *
+001400*                                                                *
+001500******************************************************************
+001600 01  DL100X-EXCEPTION-RECORD.
+001700     05  DL100X-TIMESTAMP.
+001800         10  DL100X-EXC-DATE         PIC X(08).
+001900         10  DL100X-EXC-TIME         PIC X(08).
+002000     05  DL100X-TRAN-KEY             PIC X(10).
+002100     05  DL100X-ACTUAL-VALUE         PIC 9(02).
+002200     05  DL100X-EXPECTED-VALUE       PIC 9(02).
+002300     05  FILLER                      PIC X(50).
