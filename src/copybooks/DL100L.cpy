@@ -0,0 +1,30 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:      DL100L                                      *
+000400*    DESCRIPTION:   DL100 CONTROL FILE CHANGE-LOG RECORD.  ONE   *
+000500*                   RECORD IS WRITTEN BY DL100MNT FOR EVERY      *
+000600*                   ADD, CHANGE OR INQUIRE AGAINST DL100CTL SO   *
+000700*                   THERE IS A DATED, ATTRIBUTABLE RECORD OF     *
+000800*                   WHO CHANGED THE CONTROL THRESHOLD AND WHEN.  *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    ----------------------------------------------------------  *
+001200*    DATE       INIT   DESCRIPTION                               *
+001300*    ---------- ----   ---------------------------------------- *
+001400*    2026-08-09 JPM    INITIAL VERSION.                         *
+001500*                                                                *
+001600******************************************************************
+001700 01  DL100L-LOG-RECORD.
+001800     05  DL100L-TIMESTAMP.
+001900         10  DL100L-LOG-DATE             PIC X(08).
+002000         10  DL100L-LOG-TIME             PIC X(08).
+002100     05  DL100L-OPERATOR-ID              PIC X(08).
+002200     05  DL100L-FUNCTION-CODE            PIC X(01).
+002300         88  DL100L-FUNC-ADD                 VALUE 'A'.
+002400         88  DL100L-FUNC-CHANGE              VALUE 'C'.
+002500         88  DL100L-FUNC-INQUIRE             VALUE 'I'.
+002600     05  DL100L-OLD-THRESHOLD            PIC 9(02).
+002700     05  DL100L-NEW-THRESHOLD            PIC 9(02).
+002800     05  DL100L-OLD-CKPT-INTERVAL        PIC 9(05).
+002900     05  DL100L-NEW-CKPT-INTERVAL        PIC 9(05).
+003000     05  FILLER                          PIC X(41).
