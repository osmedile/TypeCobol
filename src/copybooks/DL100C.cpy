@@ -0,0 +1,27 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:      DL100C                                      *
+000400*    DESCRIPTION:   DL100 CONTROL-CODE CONTROL RECORD            *
+000500*                   READ AT START OF RUN SO THE "CORRECT" CODE   *
+000600*                   COMPARE VALUE IS NOT HARD-CODED IN SOURCE.   *
+000700*                                                                *
+000800*    MODIFICATION HISTORY                                       *
+000900*    ----------------------------------------------------------  *
+001000*    DATE       INIT   DESCRIPTION                               *
+001100*    ---------- ----   ---------------------------------------- *
+001200*    2026-08-09 JPM    INITIAL VERSION - SINGLE THRESHOLD VALUE. *
+001210*    2026-08-09 JPM    ADDED DL100C-CKPT-INTERVAL SO THE         *
+001220*                      CHECKPOINT FREQUENCY USED BY IFTHEN IS    *
+001230*                      ALSO OPS-CONFIGURABLE, NOT HARD-CODED.    *
+001240*    2026-08-09 JPM    ADDED DL100C-CONTROL-ID AS THE RECORD KEY *
+001250*                      SO DL100CTL CAN BE MAINTAINED AS AN       *
+001260*                      INDEXED FILE BY THE NEW DL100MNT ONLINE   *
+001270*                      MAINTENANCE TRANSACTION INSTEAD OF BEING  *
+001280*                      HAND-EDITED AND RECOMPILED AROUND.        *
+001300*                                                                *
+001400******************************************************************
+001500 01  DL100C-CONTROL-RECORD.
+001510     05  DL100C-CONTROL-ID          PIC X(08).
+001600     05  DL100C-THRESHOLD            PIC 9(02).
+001650     05  DL100C-CKPT-INTERVAL        PIC 9(05).
+001700     05  FILLER                      PIC X(65).
