@@ -0,0 +1,19 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:      DL100A                                      *
+000400*    DESCRIPTION:   DL100 CONTROL CODE FIELD (FORMERLY FIELD     *
+000500*                   "A").  CODED AT THE 05 LEVEL SO IT CAN BE    *
+000600*                   COPIED EITHER INTO A RECORD LAYOUT (UNDER    *
+000700*                   AN FD) OR INTO A WORKING-STORAGE GROUP,      *
+000800*                   AND RENAMED WITH REPLACING AT EACH COPY      *
+000900*                   POINT SO EVERY PROGRAM THAT TESTS THIS CODE  *
+001000*                   SHARES ONE PIC CLAUSE AND VALUE.             *
+001100*                                                                *
+001200*    MODIFICATION HISTORY                                       *
+001300*    ----------------------------------------------------------  *
+001400*    DATE       INIT   DESCRIPTION                               *
+001500*    ---------- ----   ---------------------------------------- *
+001600*    2026-08-09 JPM    INITIAL VERSION.                         *
+001700*                                                                *
+001800******************************************************************
+001900     05  DL100A-CODE                 PIC 9(02).
