@@ -0,0 +1,20 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:      DL100H                                      *
+000400*    DESCRIPTION:   DL100 HISTORY RECORD.  ONE RECORD IS         *
+000500*                   WRITTEN BY IFTHEN FOR EVERY TRANSACTION      *
+000600*                   PROCESSED SO DL100REC CAN COMPARE TODAY'S    *
+000700*                   CONTROL CODE VALUES AGAINST YESTERDAY'S.     *
+000800*                                                                *
+000900*    MODIFICATION HISTORY                                       *
+001000*    ----------------------------------------------------------  *
+001100*    DATE       INIT   DESCRIPTION                               *
+001200*    ---------- ----   ---------------------------------------- *
+001300*    2026-08-09 JPM    INITIAL VERSION.                         *
+001400*                                                                *
+001500******************************************************************
+001600 01  DL100H-HISTORY-RECORD.
+001700     05  DL100H-TRAN-KEY             PIC X(10).
+001800     05  DL100H-CONTROL-CODE         PIC 9(02).
+001900     05  DL100H-RUN-DATE             PIC 9(08).
+002000     05  FILLER                      PIC X(60).
