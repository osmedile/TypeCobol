@@ -0,0 +1,34 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:      DL100CAT                                    *
+000400*    DESCRIPTION:   DL100 CONTROL CODE CATEGORY TABLE RECORD.    *
+000500*                   ONE RECORD PER VALID NON-THRESHOLD CONTROL   *
+000600*                   CODE IFTHEN KNOWS HOW TO LABEL AND ROUTE     *
+000700*                   SEPARATELY, INSTEAD OF LUMPING EVERYTHING    *
+000800*                   THAT IS NOT THE THRESHOLD INTO ONE GENERIC   *
+000900*                   MISMATCH BUCKET.                             *
+001000*                                                                *
+001100*    MODIFICATION HISTORY                                       *
+001200*    ----------------------------------------------------------  *
+001300*    DATE       INIT   DESCRIPTION                               *
+001400*    ---------- ----   ---------------------------------------- *
+001500*    2026-08-09 JPM    INITIAL VERSION.                         *
+001600*    2026-08-09 JPM    DOCUMENTED THE SEVERITY CONVENTION FOR    *
+001610*                      DL100CAT-RETURN-CODE - SEE BELOW.         *
+001620*                                                                *
+001630*    DL100CAT-RETURN-CODE IS THE SEVERITY IFTHEN ASSIGNS TO A    *
+001640*    TRANSACTION THAT FALLS INTO THIS CATEGORY.  1-7 IS A        *
+001650*    ROUTINE CATEGORY - STEP020 IN DL100J NOTIFIES OPS THE SAME  *
+001660*    AS FOR ANY OTHER NONZERO DAY.  8-99 IS A CRITICAL CATEGORY  *
+001670*    - IN ADDITION TO STEP020, DL100J'S STEP025 PAGES ON-CALL    *
+001680*    DIRECTLY SINCE THE OVERNIGHT REPORT ALONE IS NOT FAST       *
+001690*    ENOUGH FOR THOSE CODES.                                     *
+001695*                                                                *
+001700******************************************************************
+001800 01  DL100CAT-CATEGORY-RECORD.
+001900     05  DL100CAT-CODE               PIC 9(02).
+002000     05  DL100CAT-LABEL              PIC X(20).
+002100     05  DL100CAT-RETURN-CODE        PIC 9(02).
+002200     05  DL100CAT-ACTIVE-FLAG        PIC X(01).
+002300         88  DL100CAT-ACTIVE             VALUE 'Y'.
+002400     05  FILLER                      PIC X(55).
