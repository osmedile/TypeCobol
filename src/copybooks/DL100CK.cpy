@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPYBOOK:      DL100CK                                     *
+000400*    DESCRIPTION:   DL100 BATCH CHECKPOINT RECORD.               *
+000500*                   WRITTEN TO DL100CKP AT A CONFIGURABLE        *
+000600*                   RECORD INTERVAL (SEE DL100C-CKPT-INTERVAL)   *
+000700*                   SO A MID-RUN ABEND CAN BE RESTARTED WITHOUT  *
+000800*                   REPROCESSING THE WHOLE TRANSACTION FILE.     *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    ----------------------------------------------------------  *
+001200*    DATE       INIT   DESCRIPTION                               *
+001300*    ---------- ----   ---------------------------------------- *
+001400*    2026-08-09 JPM    INITIAL VERSION.                         *
+001500*                                                                *
+001600******************************************************************
+001700 01  DL100CK-CHECKPOINT-RECORD.
+001800     05  DL100CK-LAST-KEY            PIC X(10).
+001900     05  DL100CK-RECORD-COUNT        PIC 9(07).
+002000     05  DL100CK-CHECKPOINT-DATE     PIC X(08).
+002100     05  DL100CK-CHECKPOINT-TIME     PIC X(08).
+002200     05  FILLER                      PIC X(47).
